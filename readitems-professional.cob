@@ -14,6 +14,12 @@ environment division.
             select outputfile
             assign to '../output.dat'
             organization is line sequential.
+            select rejectfile
+            assign to '../rejects.dat'
+            organization is line sequential.
+            select checkpointfile
+            assign to '../items.ckpt'
+            organization is line sequential.
 
 data division.
 	file section.
@@ -29,19 +35,111 @@ data division.
         fd outputfile.
         01 output-rec.
             02 output-text pic X(128).
-            
+
+        fd rejectfile.
+        01 reject-rec pic X(200).
+
+        *> rewritten after every completed tamcn break, so a restart
+        *> can skip straight past everything already tallied. a tagged
+        *> tab-delimited line per record instead of one fixed record,
+        *> same convention as the rest of this file's output rows, so
+        *> the commodity and completed-tamcn tables can be checkpointed
+        *> alongside the scalar totals: one HEADER line for rec-count
+        *> and grand-rate-total, one COMMODITY line per commodity-table
+        *> entry, one COMPLETED line per completed-tamcn-table entry.
+        fd checkpointfile.
+        01 checkpoint-file-rec pic X(256).
+
+
 working-storage section.
     01 rec-count pic 9(5) value 0.
     01 tamcn-count pic 9(5) value 0.
     01 current-tamcn pic X(12) value spaces.
     01 rate-total pic 9(10)  value 0.
     01 output-total pic 9(8).99 usage display.
+    01 grand-rate-total pic 9(12) value 0.
+    01 grand-output-total pic 9(10).99 usage display.
+    01 commodity-output-total pic 9(10).99 usage display.
+    01 reject-count pic 9(5) value 0.
+
+    *> Output format switch - pass "CSV" as the first command-line
+    *> argument to get a header + comma-separated CSV report instead
+    *> of the default raw-tab report.
+    01 output-format-param pic X(4) value spaces.
+    01 csv-flag pic 9(1) value 0.
+        88 csv-output value 1 false 0.
+
+    *> optional expected-record-count reconciliation against whatever
+    *> manifest accompanied the items.dat extract
+    01 expected-count-param pic X(9) value spaces.
+    01 expected-rec-count pic 9(9) value 0.
+    01 manifest-flag pic 9(1) value 0.
+        88 manifest-checked value 1 false 0.
+
+    *> checkpoint/restart
+    01 restart-count pic 9(9) value 0.
+    01 skip-counter pic 9(9) value 0.
+    *> a restart whose checkpoint already covers every record in
+    *> itemfile has nothing left to tally -- the run still has to
+    *> finish the grand-total/commodity-summary/manifest-check tail,
+    *> just without re-running the tally loop that already happened
+    *> (and was already checkpointed) before the prior run stopped
+    01 resume-tail-flag pic 9(1) value 0.
+        88 resume-tail-only value 1 false 0.
+    01 ckpt-csv-field pic X(64) occurs 5 times.
+    01 ckpt-file-info.
+        05 ckpt-file-size pic 9(18) comp.
+        05 ckpt-mod-dd pic 9(2) comp.
+        05 ckpt-mod-mo pic 9(2) comp.
+        05 ckpt-mod-yyyy pic 9(4) comp.
+        05 ckpt-mod-hh pic 9(2) comp.
+        05 ckpt-mod-mm pic 9(2) comp.
+        05 ckpt-mod-ss pic 9(2) comp.
+        05 filler pic 9(2) comp.
+
+    *> Second-level rollup by commodity, accumulated across every tamcn
+    *> that shares the commodity code - items.dat is only sorted by
+    *> tamcn, so this has to be an unordered running table rather than
+    *> a sequential control break.
+    *> Serials seen so far within the tamcn group currently being
+    *> tallied - reset every time a control break starts a new group.
+    *> table-capacity constants below so a run that somehow exceeds
+    *> even these generous limits is rejected instead of silently
+    *> overflowing working-storage
+    01 serial-table-capacity pic 9(5) value 10000.
+    01 serial-count pic 9(5) value 0.
+    01 serial-flag pic 9(1) value 0.
+        88 serial-found value 1 false 0.
+    01 serial-table pic X(18) occurs 10000 times indexed by serial-idx.
+
+    01 commodity-table-capacity pic 9(4) value 1000.
+    01 commodity-count pic 9(4) value 0.
+    01 commodity-flag pic 9(1) value 0.
+        88 commodity-found value 1 false 0.
+    01 commodity-table occurs 1000 times indexed by commodity-idx.
+        02 commodity-key pic X(10).
+        02 commodity-item-count pic 9(7) value 0.
+        02 commodity-rate-total pic 9(12) value 0.
+
+    *> TAMCNs for which a control-break tally has already been written.
+    *> Used to catch items.dat arriving out of tamcn sequence, where the
+    *> same tamcn shows up again after its bucket has already closed.
+    01 completed-table-capacity pic 9(5) value 10000.
+    01 completed-count pic 9(5) value 0.
+    01 completed-tamcn-table occurs 10000 times indexed by completed-idx.
+        02 completed-tamcn pic X(12).
 
     01 tamcn-flag pic 9(1) value 0.
         88 tamcn-found value 1 false 0.
     
         
     
+    *> Independent, unsorted full-file aggregation of TAMCN totals,
+    *> built record-by-record as the file streams past. Used as a QA
+    *> cross-check against the sequential control-break totals below -
+    *> the two are fed by the same records, so they should always
+    *> agree; any difference means the control-break logic and this
+    *> table disagree on what was read.
     01 tamcn-table occurs 10000 times indexed by tamcn-idx.
         02 nsn pic X(13).
         02 tamcn pic X(12).
@@ -49,65 +147,117 @@ working-storage section.
         02 nomen pic X(19).
         02 commodity pic X(10).
         02 rate pic 9(10).
+        02 tamcn-agg-count pic 9(7) value 0.
 
  		
 procedure division.
 
 main.
-    
-   
-    
 
-    if tamcn-found
-        display "found tamcn in table!"
+    display "Item reader starting..."
+
+    accept output-format-param from argument-value
+    if trim(output-format-param) equal to "CSV" or trim(output-format-param) equal to "csv"
+        set csv-output to true
     end-if
 
-    display "Item reader starting..."
-   
+    accept expected-count-param from argument-value
+    if expected-count-param is not equal to spaces and trim(expected-count-param) is numeric
+        move expected-count-param to expected-rec-count
+        set manifest-checked to true
+    end-if
+
+    perform load-checkpoint
+
     open input itemfile
     display "input file open"
-    open output outputfile
-    display "output file open"
+
+    if restart-count greater than 0
+        display "resuming from checkpoint - skipping " restart-count " already-tallied record(s)"
+        perform skip-to-checkpoint
+        move restart-count to rec-count
+        open extend outputfile
+        open extend rejectfile
+    else
+        open output outputfile
+        display "output file open"
+        if csv-output
+            perform write-csv-header
+        end-if
+        open output rejectfile
+        display "reject file open"
+    end-if
 
     read itemfile
         not at end
-            move tamcn in item-rec to current-tamcn 
-            add rate  in item-rec to rate-total  
+            move tamcn in item-rec to current-tamcn
+            move 0 to serial-count
+            perform check-duplicate-serial
+            perform validate-and-accumulate-rate
         at end
-            display "no records to read!"
-            stop run
+            if restart-count greater than 0
+                display "checkpoint already covers every record - resuming directly to the run totals"
+                set resume-tail-only to true
+            else
+                display "no records to read!"
+                stop run
+            end-if
     end-read
 
-    add 1 to rec-count
-    add 1 to tamcn-count
-		
-    perform until exit
-        read itemfile
-		    not at end 
-                if tamcn in item-rec not equal to current-tamcn 
-                    display "new tamcn, writing total for tamcn " current-tamcn " " tamcn-count " $" rate-total
-                    perform write-tally-rec
-                    move tamcn in item-rec to current-tamcn
-                    move 0 to tamcn-count
-                    move 0 to rate-total 
-                    
-                end-if
+    if not resume-tail-only
+        add 1 to rec-count
+        add 1 to tamcn-count
 
-            at end
-                exit perform
-	        end-read
-            add 1 to rec-count
-            add 1 to tamcn-count
-            add rate in item-rec to rate-total
-    end-perform
+        perform until exit
+            read itemfile
+	    	    not at end
+                    if tamcn in item-rec not equal to current-tamcn
+                        perform check-tamcn-resequence
+                        display "new tamcn, writing total for tamcn " current-tamcn " " tamcn-count " $" rate-total
+                        perform write-tally-rec
+                        perform cross-check-tamcn-total
+                        perform record-completed-tamcn
+                        perform write-checkpoint
+                        move tamcn in item-rec to current-tamcn
+                        move 0 to tamcn-count
+                        move 0 to rate-total
+                        move 0 to serial-count
+
+                    end-if
+
+                at end
+                    exit perform
+	            end-read
+                add 1 to rec-count
+                add 1 to tamcn-count
+                perform check-duplicate-serial
+                perform validate-and-accumulate-rate
+        end-perform
+
+        display "writing total for tamcn " current-tamcn " " tamcn-count " $" rate-total
+        perform write-tally-rec
+        perform cross-check-tamcn-total
+        perform record-completed-tamcn
+        perform write-checkpoint
+    end-if
 
-    display "writing total for tamcn " current-tamcn " " tamcn-count " $" rate-total
-    perform write-tally-rec
+    display "writing grand total for run: " rec-count " records $" grand-rate-total
+    perform write-grand-total-rec
+
+    display "writing commodity summary section - " commodity-count " commodity code(s)"
+    perform write-commodity-summary
+
+    if manifest-checked
+        perform check-manifest-count
+    end-if
 
     display "done"
-	display "read " rec-count " records"			
+	display "read " rec-count " records"
+    display "flagged " reject-count " rejected/out-of-sequence record(s)"
 	close itemfile
-    close outputfile			
+    close outputfile
+    close rejectfile
+    perform clear-checkpoint
     stop run
 .
 
@@ -123,22 +273,383 @@ display-output.
     exit paragraph
 .
 
+*> Pick up where a prior, interrupted run left off. If a checkpoint
+*> exists, prime restart-count, the grand total, and the commodity
+*> and completed-tamcn tables so itemfile can be fast-forwarded past
+*> everything already tallied without losing either table's history.
+load-checkpoint.
+    move 0 to restart-count
+    move 0 to commodity-count
+    move 0 to completed-count
+    call "CBL_CHECK_FILE_EXIST" using '../items.ckpt', ckpt-file-info end-call
+    if return-code equal zero
+        open input checkpointfile
+        perform until exit
+            read checkpointfile
+                at end
+                    exit perform
+                not at end
+                    perform parse-checkpoint-line
+            end-read
+        end-perform
+        close checkpointfile
+    end-if
+.
+
+*> Dispatch one checkpoint line by its leading tag, the same
+*> tab-delimited layout this file already writes for its other
+*> output rows.
+parse-checkpoint-line.
+    move spaces to ckpt-csv-field(1) ckpt-csv-field(2)
+        ckpt-csv-field(3) ckpt-csv-field(4) ckpt-csv-field(5)
+    unstring checkpoint-file-rec delimited by X'09'
+        into ckpt-csv-field(1) ckpt-csv-field(2)
+            ckpt-csv-field(3) ckpt-csv-field(4) ckpt-csv-field(5)
+    end-unstring
+
+    evaluate trim(ckpt-csv-field(1))
+        when "HEADER"
+            move numval(trim(ckpt-csv-field(2))) to restart-count
+            move numval(trim(ckpt-csv-field(3))) to grand-rate-total
+            move numval(trim(ckpt-csv-field(4))) to reject-count
+        when "COMMODITY"
+            add 1 to commodity-count
+            set commodity-idx to commodity-count
+            move ckpt-csv-field(2) to commodity-key(commodity-idx)
+            move numval(trim(ckpt-csv-field(3))) to commodity-item-count(commodity-idx)
+            move numval(trim(ckpt-csv-field(4))) to commodity-rate-total(commodity-idx)
+        when "COMPLETED"
+            add 1 to completed-count
+            set completed-idx to completed-count
+            move ckpt-csv-field(2) to completed-tamcn(completed-idx)
+        when other
+            continue
+    end-evaluate
+.
+
+skip-to-checkpoint.
+    move 0 to skip-counter
+    perform until skip-counter greater than or equal to restart-count
+        read itemfile
+            at end
+                display "checkpoint is past the end of itemfile - nothing left to resume"
+                exit perform
+            not at end
+                continue
+        end-read
+        add 1 to skip-counter
+    end-perform
+.
+
+*> Rewrite the checkpoint after every completed tamcn break: the
+*> scalar totals plus a full snapshot of the commodity and
+*> completed-tamcn tables, so a restart can rebuild both instead of
+*> only resuming the record count.
+write-checkpoint.
+    open output checkpointfile
+
+    move spaces to checkpoint-file-rec
+    string "HEADER" X'09' rec-count X'09' grand-rate-total X'09' reject-count
+        into checkpoint-file-rec
+    write checkpoint-file-rec
+
+    perform varying commodity-idx from 1 by 1 until commodity-idx > commodity-count
+        move spaces to checkpoint-file-rec
+        string "COMMODITY" X'09' commodity-key(commodity-idx) X'09'
+            commodity-item-count(commodity-idx) X'09' commodity-rate-total(commodity-idx)
+            into checkpoint-file-rec
+        write checkpoint-file-rec
+    end-perform
+
+    perform varying completed-idx from 1 by 1 until completed-idx > completed-count
+        move spaces to checkpoint-file-rec
+        string "COMPLETED" X'09' completed-tamcn(completed-idx)
+            into checkpoint-file-rec
+        write checkpoint-file-rec
+    end-perform
+
+    close checkpointfile
+.
+
+*> Run finished cleanly end to end - no restart point needed any more.
+clear-checkpoint.
+    call "CBL_CHECK_FILE_EXIST" using '../items.ckpt', ckpt-file-info end-call
+    if return-code equal zero
+        call "CBL_DELETE_FILE" using '../items.ckpt' end-call
+    end-if
+.
+
+write-csv-header.
+    move spaces to output-text
+    string "RECORD-TYPE,KEY,COUNT,TOTAL" into output-text
+    write output-rec
+.
+
 write-tally-rec.
     move spaces to output-text
     move rate-total to output-total
-    string current-tamcn X'09' tamcn-count  X'09' output-total into output-text
-    write output-rec  
+    if csv-output
+        string '"TALLY"' "," '"' trim(current-tamcn) '"' "," tamcn-count "," output-total into output-text
+    else
+        string current-tamcn X'09' tamcn-count  X'09' output-total into output-text
+    end-if
+    write output-rec
+.
+
+*> Final trailer line for the run - total records read and total
+*> dollar rate across every tamcn, so the report ties out on its own.
+write-grand-total-rec.
+    move spaces to output-text
+    move grand-rate-total to grand-output-total
+    if csv-output
+        string '"GRAND-TOTAL"' "," '""' "," rec-count "," grand-output-total into output-text
+    else
+        string "GRAND-TOTAL" X'09' rec-count X'09' grand-output-total into output-text
+    end-if
+    write output-rec
+.
+
+*> For hand-receipt accountability, the same serial showing up twice
+*> inside one tamcn's run of records almost always means a data entry
+*> error upstream - flag it.
+check-duplicate-serial.
+    set serial-found to false
+    perform varying serial-idx from 1 by 1 until serial-idx > serial-count
+        if serial-table(serial-idx) equal to serial in item-rec
+            set serial-found to true
+            exit perform
+        end-if
+    end-perform
+
+    if serial-found
+        display "*** WARNING: duplicate serial " trim(serial in item-rec)
+            " within tamcn " trim(current-tamcn) " ***"
+        perform write-duplicate-serial-reject
+    else
+        if serial-count >= serial-table-capacity
+            display "*** WARNING: serial table at capacity for tamcn "
+                trim(current-tamcn) " -- further duplicates in this group cannot be detected ***"
+            perform write-serial-capacity-reject
+        else
+            add 1 to serial-count
+            move serial in item-rec to serial-table(serial-count)
+        end-if
+    end-if
+.
+
+write-serial-capacity-reject.
+    move spaces to reject-rec
+    string "SERIAL-CAPACITY" X'09' trim(current-tamcn) X'09' trim(serial in item-rec)
+        X'09' "serial table at capacity, duplicate check skipped" into reject-rec
+    write reject-rec
+    add 1 to reject-count
+.
+
+write-duplicate-serial-reject.
+    move spaces to reject-rec
+    string "DUP-SERIAL" X'09' trim(current-tamcn) X'09' trim(serial in item-rec)
+        X'09' "duplicate serial within tamcn group" into reject-rec
+    write reject-rec
+    add 1 to reject-count
+.
+
+*> Extra summary section printed after the per-tamcn tallies - one line
+*> per commodity code with its count and dollar total rolled up across
+*> every tamcn that shares it.
+write-commodity-summary.
+    perform varying commodity-idx from 1 by 1 until commodity-idx > commodity-count
+        move spaces to output-text
+        move commodity-rate-total(commodity-idx) to commodity-output-total
+        if csv-output
+            string '"COMMODITY-SUMMARY"' "," '"' trim(commodity-key(commodity-idx)) '"' ","
+                commodity-item-count(commodity-idx) "," commodity-output-total
+                into output-text
+        else
+            string "COMMODITY-SUMMARY" X'09' commodity-key(commodity-idx) X'09'
+                commodity-item-count(commodity-idx) X'09' commodity-output-total
+                into output-text
+        end-if
+        write output-rec
+    end-perform
+.
+
+*> rate comes straight off item-rec with no edit check. A bad or
+*> non-numeric value must not be added into rate-total - route it to
+*> the reject file with the offending value and keep the run going.
+validate-and-accumulate-rate.
+    if rate in item-rec is numeric
+        add rate in item-rec to rate-total
+        add rate in item-rec to grand-rate-total
+        perform accumulate-commodity-total
+        perform accumulate-tamcn-cross-check
+    else
+        perform write-rate-reject-rec
+    end-if
+.
+
+*> Roll this record's rate into its commodity bucket, creating a new
+*> bucket the first time a commodity code is seen. A brand-new
+*> commodity code arriving once commodity-table is already full
+*> can't be tracked at all -- it's flagged and left out of the
+*> per-commodity summary rather than overflowing the table; the
+*> rate is still in rate-total/grand-rate-total either way.
+accumulate-commodity-total.
+    set commodity-found to false
+    perform varying commodity-idx from 1 by 1 until commodity-idx > commodity-count
+        if commodity-key(commodity-idx) equal to commodity in item-rec
+            set commodity-found to true
+            exit perform
+        end-if
+    end-perform
+
+    if not commodity-found and commodity-count >= commodity-table-capacity
+        display "*** WARNING: commodity table at capacity -- commodity "
+            trim(commodity in item-rec) " will not appear in the summary ***"
+        perform write-commodity-capacity-reject
+        exit paragraph
+    end-if
+
+    if not commodity-found
+        add 1 to commodity-count
+        set commodity-idx to commodity-count
+        move commodity in item-rec to commodity-key(commodity-idx)
+        move 0 to commodity-item-count(commodity-idx)
+        move 0 to commodity-rate-total(commodity-idx)
+    end-if
+
+    add 1 to commodity-item-count(commodity-idx)
+    add rate in item-rec to commodity-rate-total(commodity-idx)
+.
+
+write-rate-reject-rec.
+    move spaces to reject-rec
+    string "BAD-RATE" X'09' trim(tamcn in item-rec) X'09' trim(serial in item-rec)
+        X'09' rate in item-rec X'09' "rate is not numeric" into reject-rec
+    write reject-rec
+    add 1 to reject-count
+.
+
+write-commodity-capacity-reject.
+    move spaces to reject-rec
+    string "COMMODITY-CAPACITY" X'09' trim(tamcn in item-rec) X'09' trim(commodity in item-rec)
+        X'09' "commodity table at capacity, not tracked in summary" into reject-rec
+    write reject-rec
+    add 1 to reject-count
+.
+
+*> items.dat is supposed to arrive sorted by tamcn. If the tamcn we are
+*> about to start a new bucket for has already had its tally written,
+*> the file came in out of order - flag it instead of silently opening
+*> a second bucket for the same tamcn.
+check-tamcn-resequence.
+    perform varying completed-idx from 1 by 1 until completed-idx > completed-count
+        if completed-tamcn(completed-idx) equal to tamcn in item-rec
+            display "*** WARNING: tamcn " trim(tamcn in item-rec)
+                " reappeared after its control break already ran - items.dat is out of sequence ***"
+            perform write-reject-rec
+            exit perform
+        end-if
+    end-perform
 .
 
-*> Have we seen this tamcn before? 
+*> Once completed-tamcn-table is full, a tamcn completing its control
+*> break can no longer be recorded -- check-tamcn-resequence would
+*> then have nothing to compare against for it, so this is flagged
+*> rather than silently overflowing the table.
+record-completed-tamcn.
+    if completed-count >= completed-table-capacity
+        display "*** WARNING: completed-tamcn table at capacity -- tamcn "
+            trim(current-tamcn) " out-of-sequence check coverage is incomplete ***"
+    else
+        add 1 to completed-count
+        move current-tamcn to completed-tamcn(completed-count)
+    end-if
+.
+
+write-reject-rec.
+    move spaces to reject-rec
+    string "OUT-OF-SEQUENCE" X'09' trim(tamcn in item-rec) X'09'
+        "tamcn reappeared after an earlier control break" into reject-rec
+    write reject-rec
+    add 1 to reject-count
+.
+
+*> Have we seen this tamcn before? Leaves tamcn-idx on the matching
+*> slot if found, or on the first unused (spaces) slot if not.
 seek-tamcn.
     set tamcn-found to false
-    perform varying tamcn-idx from 1 by 1 until tamcn in tamcn-table(tamcn-idx) equals spaces 
-        if tamcn of tamcn-table(tamcn-idx) equals tamcn in item-rec
+    perform varying tamcn-idx from 1 by 1 until tamcn in tamcn-table(tamcn-idx) equal to spaces
+        if tamcn of tamcn-table(tamcn-idx) equal to tamcn in item-rec
+            set tamcn-found to true
+            exit perform
+        end-if
+    end-perform
+.
+
+*> Fold this record's rate into the cross-check table, creating a new
+*> slot the first time a tamcn is seen.
+accumulate-tamcn-cross-check.
+    perform seek-tamcn
+    if tamcn-found
+        add rate in item-rec to rate of tamcn-table(tamcn-idx)
+        add 1 to tamcn-agg-count(tamcn-idx)
+    else
+        move tamcn in item-rec to tamcn of tamcn-table(tamcn-idx)
+        move nsn in item-rec to nsn of tamcn-table(tamcn-idx)
+        move rate in item-rec to rate of tamcn-table(tamcn-idx)
+        move 1 to tamcn-agg-count(tamcn-idx)
+    end-if
+.
+
+*> Compare the just-closed control-break bucket for current-tamcn
+*> against the independently-accumulated cross-check table. The two
+*> are fed from the same records, so any difference is a QA finding.
+cross-check-tamcn-total.
+    set tamcn-found to false
+    perform varying tamcn-idx from 1 by 1 until tamcn in tamcn-table(tamcn-idx) equal to spaces
+        if tamcn of tamcn-table(tamcn-idx) equal to current-tamcn
             set tamcn-found to true
             exit perform
         end-if
     end-perform
+
+    if not tamcn-found
+        display "*** QA MISMATCH: tamcn " trim(current-tamcn) " missing from the cross-check table ***"
+        perform write-qa-mismatch-rec
+    else
+        if rate of tamcn-table(tamcn-idx) not equal to rate-total
+            or tamcn-agg-count(tamcn-idx) not equal to tamcn-count
+            display "*** QA MISMATCH: tamcn " trim(current-tamcn)
+                " control-break $" rate-total " (" tamcn-count " recs) vs cross-check $"
+                rate of tamcn-table(tamcn-idx) " (" tamcn-agg-count(tamcn-idx) " recs) ***"
+            perform write-qa-mismatch-rec
+        end-if
+    end-if
+.
+
+*> Reconcile our own rec-count against an expected count supplied by
+*> the caller (e.g. from the manifest that came with the items.dat
+*> extract), instead of leaving that check to be done by hand.
+check-manifest-count.
+    if rec-count not equal to expected-rec-count
+        display "*** MANIFEST MISMATCH: read " rec-count " record(s) but manifest expected "
+            expected-rec-count " ***"
+        move spaces to reject-rec
+        string "MANIFEST-MISMATCH" X'09' rec-count X'09' expected-rec-count
+            X'09' "record count read does not match manifest" into reject-rec
+        write reject-rec
+        add 1 to reject-count
+    else
+        display "manifest record count reconciled OK: " rec-count " record(s)"
+    end-if
+.
+
+write-qa-mismatch-rec.
+    move spaces to reject-rec
+    string "QA-MISMATCH" X'09' trim(current-tamcn) X'09'
+        "control-break total disagrees with the cross-check table" into reject-rec
+    write reject-rec
+    add 1 to reject-count
 .
 
   
