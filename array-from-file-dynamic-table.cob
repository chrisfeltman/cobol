@@ -5,83 +5,234 @@ identification division.
 environment division.
     input-output section.
         file-control.
-            *> declare a file handle to read from 	
+            *> declare a file handle to read from
             select names
             assign to './names.dat'
             organization is line sequential.
 
+            *> on-disk copy of the in-memory table as of the end of
+            *> the last reload -- this is the "since the last run"
+            *> marker: it survives across separate invocations of the
+            *> compiled program, not just across two calls within one
+            *> process, so a fresh process can tell how much of
+            *> names.dat it has already loaded without re-reading the
+            *> whole file
+            select arraysnapshot
+            assign to './names.dat.snapshot'
+            organization is line sequential.
+
 data division.
     file section.
 
         *> file descriptor for names.dat
 	    fd names.
 	        01 name-from-file pic X(20).
-            
+
+        fd arraysnapshot.
+            01 snapshot-rec pic X(20).
+
      working-storage section.
 
         01 the-rec based.           *> value we will store in mem
-            05 the-name pic X(20). 
+            05 the-name pic X(20).
 
-        01 rec-count pic 9(9) value zero. *> # of records in the file
-        01 array-base usage pointer value null.  *> start of mem buffer 
+        01 rec-count pic 9(9) value zero. *> # of records currently loaded
+        01 total-rec-count pic 9(9) value zero. *> # of records in the file right now
+        01 persisted-rec-count pic 9(9) value zero. *> # of records as of the last reload, from the snapshot
+        01 read-idx pic 9(9) value zero.
+
+        01 array-base usage pointer value null.  *> start of mem buffer
+        01 new-array-base usage pointer value null. *> buffer for an incremental reload
         01 rec-pointer usage pointer value null. *> scratchpad pointer
-           
+        01 new-rec-pointer usage pointer value null.
+
+        01 file-info.
+            05 file-size-in-bytes pic 9(18) comp.
+            05 mod-dd pic 9(2) comp.
+            05 mod-mo pic 9(2) comp.
+            05 mod-yyyy pic 9(4) comp.
+            05 mod-hh pic 9(2) comp.
+            05 mod-mm pic 9(2) comp.
+            05 mod-ss pic 9(2) comp.
+            05 filler pic 9(2) comp.
+
 procedure division.
 
     main.
-        perform init-array
+        *> first load behaves like a reload against an empty table
+        perform reload-array
 
-        move array-base to rec-pointer     
+        move array-base to rec-pointer
+        call "hello" using by content rec-pointer, by content rec-count end-call
+
+        *> running it again picks up only the records appended to
+        *> names.dat since the last load, instead of rebuilding the
+        *> whole in-memory table from scratch
+        perform reload-array
+
+        move array-base to rec-pointer
+        display spaces
         call "hello" using by content rec-pointer, by content rec-count end-call
         display spaces
         display "After call, rec-pointer is at " rec-pointer
 
         display spaces
 
-        display "freeing memory at " array-base  
+        display "freeing memory at " array-base
         free array-base         *> not strictly necessary
-        
+
         exit program
     .
 
-    init-array. *> init dynamic array from text file 
-
-        *> pass one - just read file to end and count recs
+    *>*************************************************************
+    *> Incremental reload: only the records appended to names.dat
+    *> since the last reload are read and copied into the new
+    *> buffer -- the records already loaded as of the last reload
+    *> are carried forward from the on-disk snapshot, not re-parsed
+    *> from names.dat. Reading the snapshot (rather than copying
+    *> straight from array-base in memory) is what makes this
+    *> incremental across separate runs of the compiled program, not
+    *> just across two calls within the same process.
+    *>*************************************************************
+    reload-array.
+
+        *> pass one - how many records had been loaded as of the
+        *> last reload, per the snapshot left on disk
+        perform load-persisted-rec-count
+        move persisted-rec-count to rec-count
+
+        *> pass two - count how many records are in the file right now
         perform get-rec-count
 
-        *> pass two - reopen file, allocate and populate the array 
-        *> we need size of rec * rec-count bytes to hold the data
-
-        allocate rec-count * length of the-rec characters 
-            returning array-base
-
-        *> use another pointer for working, we need to keep array-base
-        set rec-pointer to array-base
-
+        if total-rec-count = rec-count
+            display "no new roster records to load"
+        end-if
+
+        *> names.dat shrinking means some of what's already in the
+        *> snapshot no longer has a matching line in the file --
+        *> carrying all of rec-count forward into a buffer sized for
+        *> the smaller total would overrun it, so a shrunk file is
+        *> rejected outright rather than guessing which records to drop
+        if total-rec-count < rec-count
+            display "names.dat has fewer records than the last snapshot ("
+                total-rec-count " vs " rec-count "), skipping reload"
+            exit paragraph
+        end-if
+
+        *> pass three - allocate a buffer sized for the new total
+        allocate total-rec-count * length of the-rec characters
+            returning new-array-base
+
+        if rec-count > 0
+            perform carry-forward-from-snapshot
+        end-if
+
+        *> pass four - reopen the file, skip the records already
+        *> carried forward, and append only the new ones
         open input names
 
+        set read-idx to 1
+        set new-rec-pointer to new-array-base
+        perform rec-count times
+            set new-rec-pointer up by length of the-rec
+        end-perform
+
         perform until exit
             read names
-                at end  
+                at end
                     close names
                     exit perform
                 not at end
-                    *> dereference pointer
-                    set address of the-rec to rec-pointer
-                    *> copy value to mem buffer
-                    move name-from-file to the-name
-                    *> advance pointer to next rec slot
-                    set rec-pointer up by length of the-rec      
+                    if read-idx > rec-count
+                        set address of the-rec to new-rec-pointer
+                        move name-from-file to the-name
+                        set new-rec-pointer up by length of the-rec
+                    end-if
+                    set read-idx up by 1
             end-read
+        end-perform
+
+        if array-base not equal to null
+            free array-base
+        end-if
 
+        set array-base to new-array-base
+        move total-rec-count to rec-count
+
+        *> pass five - snapshot the now-current table to disk so the
+        *> next reload, whether in this process or a fresh one, only
+        *> has to pick up what's appended after this point
+        perform save-snapshot
+
+        exit paragraph
+    .
+
+    carry-forward-from-snapshot.
+
+        open input arraysnapshot
+        set new-rec-pointer to new-array-base
+
+        perform until exit
+            read arraysnapshot
+                at end
+                    close arraysnapshot
+                    exit perform
+                not at end
+                    set address of the-rec to new-rec-pointer
+                    move snapshot-rec to the-name
+                    set new-rec-pointer up by length of the-rec
+            end-read
+        end-perform
+
+        exit paragraph
+    .
+
+    *>*************************************************************
+    *> Counts the rows already on disk in the last-reload snapshot.
+    *> No snapshot file yet means this is the first reload ever for
+    *> names.dat, so persisted-rec-count comes back zero.
+    *>*************************************************************
+    load-persisted-rec-count.
+
+        move 0 to persisted-rec-count
+
+        call "CBL_CHECK_FILE_EXIST" using './names.dat.snapshot', file-info end-call
+        if return-code = 0
+            open input arraysnapshot
+            perform until exit
+                read arraysnapshot
+                    at end
+                        close arraysnapshot
+                        exit perform
+                    not at end
+                        add 1 to persisted-rec-count
+                end-read
+            end-perform
+        end-if
+
+        exit paragraph
+    .
+
+    save-snapshot.
+
+        open output arraysnapshot
+        set new-rec-pointer to array-base
+
+        perform rec-count times
+            set address of the-rec to new-rec-pointer
+            move the-name to snapshot-rec
+            write snapshot-rec
+            set new-rec-pointer up by length of the-rec
         end-perform
 
+        close arraysnapshot
+
         exit paragraph
     .
 
     get-rec-count. *> must be a better way, this is quick and dirty
-        
-        move 0 to rec-count
+
+        move 0 to total-rec-count
         open input names
 
         perform until exit
@@ -90,7 +241,7 @@ procedure division.
                     close names
                     exit perform
                 not at end
-                    add 1 to rec-count
+                    add 1 to total-rec-count
             end-read
         end-perform
         exit paragraph
