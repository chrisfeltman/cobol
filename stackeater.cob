@@ -6,27 +6,144 @@ environment division.
  configuration section.
         repository.
             function all intrinsic.
+    input-output section.
+        file-control.
+            *> one line per run, so repeated QA runs build up a
+            *> history instead of only ever flashing a result on
+            *> the console
+            select qareportfile
+            assign to './stackeater-qa.log'
+            organization is line sequential.
+
 data division.
+    file section.
+
+        fd qareportfile.
+        01 qa-report-rec pic X(100).
+
      working-storage section.
 
         01 rec-pointer usage pointer value null.
 
+        *> bounded recursion instead of the original recurse-until-
+        *> it-crashes loop -- this has to be safe to run over and
+        *> over on the same box without actually overflowing the
+        *> stack, so the depth measured is a fixed, known-safe
+        *> ceiling rather than "however deep it goes before it dies".
+        *> the ceiling itself is configurable via the first
+        *> command-line argument, so the same QA check can be re-run
+        *> at a deeper or shallower depth without a recompile
+        01 recursion-depth pic 9(9) value zero.
+        01 max-recursion-depth pic 9(9) value 10000.
+
+        *> the ceiling argument off the command line is untrusted --
+        *> it is validated before it's allowed to override the
+        *> built-in default above
+        01 max-depth-arg pic X(9) value spaces.
+        01 max-depth-arg-valid-flag pic 9(1) value 0.
+            88 max-depth-arg-valid value 1 false 0.
+
+        01 qa-result pic X(4) value "FAIL".
+
+        01 file-info.
+            05 file-size-in-bytes pic 9(18) comp.
+            05 mod-dd pic 9(2) comp.
+            05 mod-mo pic 9(2) comp.
+            05 mod-yyyy pic 9(4) comp.
+            05 mod-hh pic 9(2) comp.
+            05 mod-mm pic 9(2) comp.
+            05 mod-ss pic 9(2) comp.
+            05 filler pic 9(2) comp.
+
+        01 current-timestamp.
+            05 cur-year pic 9(4).
+            05 cur-month pic 9(2).
+            05 cur-day pic 9(2).
+            05 cur-hour pic 9(2).
+            05 cur-minute pic 9(2).
+            05 cur-second pic 9(2).
+
 procedure division.
 
         main.
 
             display "I am the Stackasaurus! I'm going to eat your entire stack!"
             display spaces
+
+            accept max-depth-arg from argument-value
+            perform validate-max-depth-arg
+            if max-depth-arg-valid
+                move function numval(max-depth-arg) to max-recursion-depth
+                display "using command-line recursion ceiling " max-recursion-depth
+            else
+                display "using built-in recursion ceiling " max-recursion-depth
+            end-if
+            display spaces
+
             call "C$SLEEP" using 2 end-call
 
             perform eatstack
+
+            *> getting back here at all means the measured ceiling was
+            *> reached without overflowing the real stack -- a prior
+            *> crash would leave no matching line in the QA log, which
+            *> is itself the failure signal since COBOL can't catch
+            *> a stack overflow and report it gracefully
+            move max-recursion-depth to recursion-depth
+            move "PASS" to qa-result
+            perform report-result
+
+            display spaces
+            display "stack goblin QA check finished, reached depth "
+                recursion-depth ", verdict " qa-result
             goback
         .
 
+        *>*************************************************************
+        *> The recursion-ceiling argument off the command line is
+        *> untrusted -- reject anything blank or non-numeric instead
+        *> of letting a bad value silently drive max-recursion-depth
+        *> to zero or garbage.
+        *>*************************************************************
+        validate-max-depth-arg.
+
+            set max-depth-arg-valid to false
+
+            if max-depth-arg not equal to spaces
+                    and function trim(max-depth-arg) is numeric
+                set max-depth-arg-valid to true
+            end-if
+
+            exit paragraph
+        .
+
         eatstack.
-            display "Eating the stack... YUM!"
-            perform eatstack
+            add 1 to recursion-depth
+            if recursion-depth < max-recursion-depth
+                display "Eating the stack... YUM! (depth " recursion-depth ")"
+                perform eatstack
+            end-if
+            exit paragraph
         .
 
-           
+        report-result.
+
+            call "CBL_CHECK_FILE_EXIST" using './stackeater-qa.log', file-info end-call
+            if return-code equal to 0
+                open extend qareportfile
+            else
+                open output qareportfile
+            end-if
 
+            move function current-date to current-timestamp
+            move spaces to qa-report-rec
+            string "run " cur-year "-" cur-month "-" cur-day
+                " " cur-hour ":" cur-minute ":" cur-second
+                " depth=" recursion-depth
+                " result=" qa-result
+                into qa-report-rec
+            write qa-report-rec
+
+            close qareportfile
+            exit paragraph
+        .
