@@ -2,36 +2,163 @@
 identification division.
     program-id. alter-x.
 
+environment division.
+    configuration section.
+        repository.
+            function all intrinsic.
+    input-output section.
+        file-control.
+            *> every step the ALTER-driven dispatch passes through is
+            *> logged here, so the run is auditable after the fact
+            *> instead of only being visible on the console
+            select stepauditfile
+            assign to './alterx-steps.audit.log'
+            organization is line sequential.
+
+data division.
+    file section.
+
+        fd stepauditfile.
+        01 step-audit-rec pic X(80).
+
+    working-storage section.
+
+        01 step-count pic 9(4) value zero.
+        01 current-step-name pic X(30) value spaces.
+
+        01 wiring-target-name pic X(30) value spaces.
+        01 wiring-reason pic X(60) value spaces.
+
+        01 file-info.
+            05 file-size-in-bytes pic 9(18) comp.
+            05 mod-dd pic 9(2) comp.
+            05 mod-mo pic 9(2) comp.
+            05 mod-yyyy pic 9(4) comp.
+            05 mod-hh pic 9(2) comp.
+            05 mod-mm pic 9(2) comp.
+            05 mod-ss pic 9(2) comp.
+            05 filler pic 9(2) comp.
+
+        01 current-timestamp.
+            05 cur-year pic 9(4).
+            05 cur-month pic 9(2).
+            05 cur-day pic 9(2).
+            05 cur-hour pic 9(2).
+            05 cur-minute pic 9(2).
+            05 cur-second pic 9(2).
+
 procedure division.
 
     main.
+        call "CBL_CHECK_FILE_EXIST" using './alterx-steps.audit.log', file-info end-call
+        if return-code equal to 0
+            open extend stepauditfile
+        else
+            open output stepauditfile
+        end-if
+
+        move "MAIN" to current-step-name
+        perform log-step
+
         go to initial-target
     .
 
     alter-stuff.
+        move "ALTER-STUFF" to current-step-name
+        perform log-step
+
+        move "YET-ANOTHER-TARGET" to wiring-target-name
+        move "alternate-target has run, advance the sequence past it"
+            to wiring-reason
+        perform log-wiring-change
         alter initial-target to proceed to yet-another-target
         go to  initial-target
     .
 
+    *> must stay a bare GO TO -- this is the paragraph ALTER retargets,
+    *> and an alterable paragraph may contain nothing else
     initial-target.
         go to alternate-target
     .
 
 
     alternate-target.
+        move "ALTERNATE-TARGET" to current-step-name
+        perform log-step
+
         display "Alternate target"
         go to alter-stuff
     .
 
 
     yet-another-target.
+        move "YET-ANOTHER-TARGET" to current-step-name
+        perform log-step
+
         display "Yet another target"
+        move "THE-EXIT" to wiring-target-name
+        move "yet-another-target has run, this was the last hop"
+            to wiring-reason
+        perform log-wiring-change
         alter initial-target to proceed to the-exit
         go to initial-target
     .
 
     the-exit.
+        move "THE-EXIT" to current-step-name
+        perform log-step
+
         display "Whew! Reached the exit!"
+        perform write-sequence-trailer
+        close stepauditfile
         stop run
     .
 
+    *>*************************************************************
+    *> Append one audit line per step the ALTER-driven dispatch
+    *> passes through: sequence number, step name, and timestamp.
+    *>*************************************************************
+    log-step.
+        add 1 to step-count
+        move function current-date to current-timestamp
+
+        move spaces to step-audit-rec
+        string "step " step-count ": " current-step-name
+            " at " cur-year "-" cur-month "-" cur-day
+            " " cur-hour ":" cur-minute ":" cur-second
+            into step-audit-rec
+        write step-audit-rec
+
+        exit paragraph
+    .
+
+    *>*************************************************************
+    *> Append one audit line every time initial-target gets
+    *> re-wired by an ALTER statement: which paragraph it's now
+    *> wired to proceed to, and why, alongside the per-step lines
+    *> log-step already writes.
+    *>*************************************************************
+    log-wiring-change.
+        move function current-date to current-timestamp
+
+        move spaces to step-audit-rec
+        string "rewired initial-target to proceed to "
+            function trim(wiring-target-name)
+            " (" function trim(wiring-reason) ") at "
+            cur-year "-" cur-month "-" cur-day
+            " " cur-hour ":" cur-minute ":" cur-second
+            into step-audit-rec
+        write step-audit-rec
+
+        exit paragraph
+    .
+
+    write-sequence-trailer.
+        move spaces to step-audit-rec
+        string "sequence complete after " step-count " step(s)"
+            into step-audit-rec
+        write step-audit-rec
+
+        exit paragraph
+    .
+
