@@ -8,24 +8,43 @@ environment division.
             function all intrinsic.
 
     input-output section.
-        file-control.	
+        file-control.
             select names-vsam
             assign to './datafiles/names-vsam.dat'
             organization is indexed
             access mode is dynamic
             record key is names-id.
 
+            *> every lookup miss is appended here instead of only
+            *> being reported on stdout
+            select misslogfile
+            assign to './names-lookup.misses.log'
+            organization is line sequential.
+
 data division.
     file section.
         fd names-vsam.
             01 vsam-rec.
                 05 names-id pic 9(10).
                 05 out-name pic X(20).
-            
+
+        fd misslogfile.
+            01 miss-log-rec pic X(80).
+
      working-storage section.
         01 user-input pic X(10).
         01 out-id pic Z(10).
 
+        01 file-info.
+            05 file-size-in-bytes pic 9(18) comp.
+            05 mod-dd pic 9(2) comp.
+            05 mod-mo pic 9(2) comp.
+            05 mod-yyyy pic 9(4) comp.
+            05 mod-hh pic 9(2) comp.
+            05 mod-mm pic 9(2) comp.
+            05 mod-ss pic 9(2) comp.
+            05 filler pic 9(2) comp.
+
          01 WS-CURRENT-DATE-DATA.
            05  WS-CURRENT-DATE.
                10  WS-CURRENT-YEAR         PIC 9(04).
@@ -43,11 +62,12 @@ procedure division.
 
     main.
         open input names-vsam
+        perform open-miss-log
         perform forever
             display "Enter a rec id (x to exit): " with no advancing
             accept user-input
            
-            if trim(user-input) equals 'x'
+            if trim(user-input) equal to 'x'
                exit perform
             end-if
             
@@ -60,6 +80,7 @@ procedure division.
                 read names-vsam
                     invalid key
                         display "key: " names-id " not found!"
+                        perform write-miss-log
                     not invalid key
                         display "key: " names-id " name: " out-name
                         *> output JSON
@@ -74,6 +95,26 @@ procedure division.
             end-if
         end-perform
         close names-vsam
+        close misslogfile
         goback
     .
 
+    open-miss-log.
+        call "CBL_CHECK_FILE_EXIST" using './names-lookup.misses.log', file-info end-call
+        if return-code equal to 0
+            open extend misslogfile
+        else
+            open output misslogfile
+        end-if
+    .
+
+    write-miss-log.
+        move current-date to ws-current-date-data
+        move spaces to miss-log-rec
+        string ws-current-year "-" ws-current-month "-" ws-current-day " "
+            ws-current-hours ":" ws-current-minute ":" ws-current-second
+            " miss on id: " trim(user-input)
+            into miss-log-rec
+        write miss-log-rec
+    .
+
