@@ -6,33 +6,171 @@ environment division.
  configuration section.
         repository.
             function all intrinsic.
+    input-output section.
+        file-control.
+            *> job steps (entry-point name, repeat count) are read
+            *> from a control file instead of being the two hardcoded
+            *> dispatches this program started out with
+            select jobsteps
+            assign to './jobsteps.dat'
+            organization is line sequential.
+
+            *> persisted run log, one line per dispatched step, so the
+            *> run's history survives past the console same as alterx's
+            select runlogfile
+            assign to './procedurepointer-run.log'
+            organization is line sequential.
+
  data division.
+    file section.
+
+        fd jobsteps.
+        01 jobstep-rec pic X(40).
+
+        fd runlogfile.
+        01 run-log-rec pic X(140).
+
      working-storage section.
 
 		01 proc-pointer usage is procedure-pointer.
-     
+
+		01 step-csv-field pic X(30) occurs 2 times.
+		01 step-entry-name pic X(30).
+		01 step-repeat-count pic 9(3).
+		01 step-number pic 9(3) value zero.
+
+		01 file-info.
+		    05 file-size-in-bytes pic 9(18) comp.
+		    05 mod-dd pic 9(2) comp.
+		    05 mod-mo pic 9(2) comp.
+		    05 mod-yyyy pic 9(4) comp.
+		    05 mod-hh pic 9(2) comp.
+		    05 mod-mm pic 9(2) comp.
+		    05 mod-ss pic 9(2) comp.
+		    05 filler pic 9(2) comp.
+
+		01 current-timestamp.
+		    05 cur-year pic 9(4).
+		    05 cur-month pic 9(2).
+		    05 cur-day pic 9(2).
+		    05 cur-hour pic 9(2).
+		    05 cur-minute pic 9(2).
+		    05 cur-second pic 9(2).
+
+		*> start/end timestamp for the step currently being
+		*> dispatched, logged alongside entry point and repeat count
+		01 step-start-timestamp.
+		    05 step-start-year pic 9(4).
+		    05 step-start-month pic 9(2).
+		    05 step-start-day pic 9(2).
+		    05 step-start-hour pic 9(2).
+		    05 step-start-minute pic 9(2).
+		    05 step-start-second pic 9(2).
+
+		01 step-end-timestamp.
+		    05 step-end-year pic 9(4).
+		    05 step-end-month pic 9(2).
+		    05 step-end-day pic 9(2).
+		    05 step-end-hour pic 9(2).
+		    05 step-end-minute pic 9(2).
+		    05 step-end-second pic 9(2).
+
       procedure division.
-		
+
 		main.
-			set proc-pointer to entry "called-proc"
-			display "calling proc @" proc-pointer
-			display spaces
-			
-			perform 10 times
-				call "called-proc" using proc-pointer
+			call "CBL_CHECK_FILE_EXIST" using './procedurepointer-run.log', file-info end-call
+			if return-code equal to 0
+				open extend runlogfile
+			else
+				open output runlogfile
+			end-if
+			perform write-run-header
+
+			open input jobsteps
+
+			perform until exit
+				read jobsteps
+					at end
+						exit perform
+					not at end
+						perform dispatch-job-step
+				end-read
 			end-perform
-			
+
+			close jobsteps
+
 			display spaces
-			
-			set proc-pointer to entry "alternate"
-			display "calling proc @" proc-pointer
+			display "job-step dispatcher finished, " step-number " step(s) run"
+
+			perform write-run-trailer
+			close runlogfile
+			goback
+		.
+
+		write-run-header.
+			move function current-date to current-timestamp
+			move spaces to run-log-rec
+			string "run started " cur-year "-" cur-month "-" cur-day
+				" " cur-hour ":" cur-minute ":" cur-second
+				into run-log-rec
+			write run-log-rec
+			exit paragraph
+		.
+
+		write-run-trailer.
+			move spaces to run-log-rec
+			string "run complete, " step-number " step(s) run"
+				into run-log-rec
+			write run-log-rec
+			exit paragraph
+		.
+
+		*>*************************************************************
+		*> Parse one step-control line (entry-point name, repeat
+		*> count) and dispatch it via a procedure-pointer the given
+		*> number of times, the same way the two original hardcoded
+		*> blocks each set proc-pointer once and called it in a loop.
+		*>*************************************************************
+		dispatch-job-step.
+			add 1 to step-number
+
+			move spaces to step-csv-field(1) step-csv-field(2)
+			unstring jobstep-rec delimited by ","
+				into step-csv-field(1) step-csv-field(2)
+			end-unstring
+
+			move spaces to step-entry-name
+			move function trim(step-csv-field(1)) to step-entry-name
+			move step-csv-field(2) to step-repeat-count
+
+			set proc-pointer to entry step-entry-name
+			display "step " step-number ": calling " trim(step-entry-name)
+				" @" proc-pointer ", " step-repeat-count " time(s)"
 			display spaces
-			
-			perform 10 times
-				call "alternate" using proc-pointer
+
+			move function current-date to step-start-timestamp
+
+			perform step-repeat-count times
+				call step-entry-name using proc-pointer
 			end-perform
+
+			move function current-date to step-end-timestamp
+
+			move spaces to run-log-rec
+			string "step " step-number ": " trim(step-entry-name)
+				" called " step-repeat-count " time(s), started "
+				step-start-year "-" step-start-month "-" step-start-day
+				" " step-start-hour ":" step-start-minute ":" step-start-second
+				", ended "
+				step-end-year "-" step-end-month "-" step-end-day
+				" " step-end-hour ":" step-end-minute ":" step-end-second
+				into run-log-rec
+			write run-log-rec
+
+			display spaces
+			exit paragraph
 		.
-	
+
 end program procedurepointer.
 		
 		
