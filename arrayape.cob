@@ -1,4 +1,10 @@
        >>source format is free
+       *> turns on GnuCOBOL's real runtime subscript-range check for
+       *> every table reference in this program, not just latrine --
+       *> this is the actual EC-BOUND-SUBSCRIPT feature production
+       *> JCL could compile in, exercised here instead of only being
+       *> simulated by the hand-written range check below
+       >>turn ec-bound-subscript checking on
 identification division.
     program-id. arrayape.
 
@@ -6,12 +12,54 @@ environment division.
  configuration section.
         repository.
             function all intrinsic.
+    input-output section.
+        file-control.
+            *> one line per run, so repeated QA runs build up a
+            *> history instead of only ever flashing a result on
+            *> the console
+            select qareportfile
+            assign to './arrayape-qa.log'
+            organization is line sequential.
+
 data division.
+    file section.
+
+        fd qareportfile.
+        01 qa-report-rec pic X(100).
+
      working-storage section.
-        *>01 idx pic 9(9).
-        01 latrine-table. 
+        01 latrine-table.
             05 latrine pic X(30) occurs 10 times indexed by idx.
 
+        *> the original demo just kept writing past latrine's 10
+        *> slots forever -- this now checks the subscript against
+        *> the table's real bounds before every write, so the
+        *> out-of-range case is caught and reported instead of
+        *> corrupting whatever memory happens to sit past the table
+        01 table-size pic 9(2) value 10.
+        01 in-range-flag pic 9(1) value 0.
+            88 in-range value 1 false 0.
+        01 valid-write-count pic 9(4) value zero.
+        01 qa-result pic X(4) value "FAIL".
+
+        01 file-info.
+            05 file-size-in-bytes pic 9(18) comp.
+            05 mod-dd pic 9(2) comp.
+            05 mod-mo pic 9(2) comp.
+            05 mod-yyyy pic 9(4) comp.
+            05 mod-hh pic 9(2) comp.
+            05 mod-mm pic 9(2) comp.
+            05 mod-ss pic 9(2) comp.
+            05 filler pic 9(2) comp.
+
+        01 current-timestamp.
+            05 cur-year pic 9(4).
+            05 cur-month pic 9(2).
+            05 cur-day pic 9(2).
+            05 cur-hour pic 9(2).
+            05 cur-minute pic 9(2).
+            05 cur-second pic 9(2).
+
 procedure division.
     main.
         move 1 to idx
@@ -19,15 +67,82 @@ procedure division.
         display spaces
         call "C$SLEEP" using 2 end-call
 
-        *>move 1 to idx
-        
-        perform forever
-            move "GIANTTURDGIANTTURDGIANTTURD" to latrine(idx)
-            display "OOK! OOOK! Dropped a Duke! @ array index " idx
-            set idx up by 1
+        perform fill-until-out-of-range
+        perform report-result
+
+        display spaces
+        display "arrayape QA harness finished, " valid-write-count
+            " valid write(s), verdict " qa-result
+        goback
+    .
+
+    *>*************************************************************
+    *> Write into latrine one slot at a time, checking the
+    *> subscript against the table's declared bounds before every
+    *> write -- stops cleanly the moment the range check catches an
+    *> out-of-bounds index instead of writing past the table.
+    *>
+    *> This hand-written guard still does the stopping, even with
+    *> the real EC-BOUND-SUBSCRIPT check turned on above: this build
+    *> of GnuCOBOL doesn't implement USE AFTER EXCEPTION CONDITION,
+    *> so there's no way for this program to trap a real subscript
+    *> violation and keep running long enough to log a result --
+    *> the real check is a silent backstop that aborts the run if
+    *> this guard ever lets a write past table-size, proving the
+    *> table is never actually touched out of range, while the
+    *> guard itself is what lets a normal run finish and log PASS.
+    *>*************************************************************
+    fill-until-out-of-range.
+        perform until exit
+            perform check-subscript-in-range
+            if in-range
+                move "GIANTTURDGIANTTURDGIANTTURD" to latrine(idx)
+                add 1 to valid-write-count
+                display "OOK! OOOK! Dropped a Duke! @ array index " idx
+                set idx up by 1
+            else
+                display "OOK? Range check caught index " idx
+                    " -- table only has " table-size " slot(s)"
+                exit perform
+            end-if
         end-perform
+        exit paragraph
+    .
+
+    check-subscript-in-range.
+        if idx is greater than or equal to 1
+                and idx is less than or equal to table-size
+            set in-range to true
+        else
+            set in-range to false
+        end-if
+        exit paragraph
     .
 
-       
-           
+    report-result.
+        if valid-write-count equal to table-size
+            move "PASS" to qa-result
+        else
+            move "FAIL" to qa-result
+        end-if
 
+        call "CBL_CHECK_FILE_EXIST" using './arrayape-qa.log', file-info end-call
+        if return-code equal to 0
+            open extend qareportfile
+        else
+            open output qareportfile
+        end-if
+
+        move function current-date to current-timestamp
+        move spaces to qa-report-rec
+        string "run " cur-year "-" cur-month "-" cur-day
+            " " cur-hour ":" cur-minute ":" cur-second
+            " valid-writes=" valid-write-count
+            " result=" qa-result
+            " ec-bound-subscript=on"
+            into qa-report-rec
+        write qa-report-rec
+
+        close qareportfile
+        exit paragraph
+    .
