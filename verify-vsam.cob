@@ -11,6 +11,18 @@ environment division.
             access mode is sequential
             record key is names-id.
 
+            *> CSV export mode - pass "CSV" as the command-line argument
+            select csvoutfile
+            assign to './names-vsam.export.csv'
+            organization is line sequential.
+
+            *> holds the running checksum computed on the last clean
+            *> verify, so this run can tell whether the file has been
+            *> altered outside this program since then
+            select checksumfile
+            assign to './names-vsam.checksum'
+            organization is line sequential.
+
 data division.
     file section.
 
@@ -18,24 +30,195 @@ data division.
             01 vsam-rec.
                 05 names-id pic 9(10).
                 05 out-name pic X(20).
-            
+
+        fd csvoutfile.
+            01 csvout-rec pic X(40).
+
+        fd checksumfile.
+            01 checksum-rec pic X(18).
+
      working-storage section.
-       
+        01 rec-count pic 9(9) value 0.
+        01 corrupt-count pic 9(9) value 0.
+        01 previous-id pic 9(10) value 0.
+        01 first-rec-switch pic 9(1) value 1.
+            88 first-rec value 1 false 0.
+
+        01 format-param pic X(4) value spaces.
+        01 csv-flag pic 9(1) value 0.
+            88 csv-output value 1 false 0.
+        01 csv-id pic Z(9)9.
+
+        *> running hash over every byte of every record read this run,
+        *> folded with a simple polynomial rolling-hash so a single
+        *> transposed or altered character changes the final value;
+        *> compared against the baseline stored by the last clean
+        *> verify to catch silent file corruption between verify runs
+        01 running-checksum pic 9(18) comp value 0.
+        01 stored-checksum pic 9(18) value 0.
+        01 checksum-char-idx pic 9(2) comp.
+        01 checksum-exists-switch pic 9(1) value 0.
+            88 checksum-exists value 1 false 0.
+        01 file-info.
+            05 file-size-in-bytes pic 9(18) comp.
+            05 mod-dd pic 9(2) comp.
+            05 mod-mo pic 9(2) comp.
+            05 mod-yyyy pic 9(4) comp.
+            05 mod-hh pic 9(2) comp.
+            05 mod-mm pic 9(2) comp.
+            05 mod-ss pic 9(2) comp.
+            05 filler pic 9(2) comp.
+
 procedure division.
 
     main.
-   
+
+        accept format-param from argument-value
+        if function upper-case(function trim(format-param)) = "CSV"
+            set csv-output to true
+        end-if
+
         open input names-vsam
+
+        if csv-output
+            open output csvoutfile
+            move "names_id,out_name" to csvout-rec
+            write csvout-rec
+        end-if
+
+        perform load-stored-checksum
+
         perform until exit
             read names-vsam
                 at end
-                    close names-vsam
                     exit perform
                 not at end
-                    display "key: " names-id " name: " out-name
+                    perform process-rec
             end-read
 
         end-perform
+        close names-vsam
+
+        if csv-output
+            close csvoutfile
+        end-if
+
+        perform verify-checksum
+        perform write-summary
+
+        if corrupt-count = 0
+            perform save-checksum-baseline
+        end-if
+
         goback
     .
 
+    process-rec.
+        add 1 to rec-count
+        perform fold-rec-into-checksum
+
+        if csv-output
+            move names-id to csv-id
+            move spaces to csvout-rec
+            string function trim(csv-id) "," function trim(out-name)
+                into csvout-rec
+            write csvout-rec
+        else
+            display "key: " names-id " name: " out-name
+        end-if
+
+        if not first-rec and names-id not greater than previous-id
+            display "CORRUPTION: out-of-sequence or duplicate key "
+                names-id " follows " previous-id
+            add 1 to corrupt-count
+        end-if
+
+        if function trim(out-name) = spaces
+            display "CORRUPTION: blank name at key " names-id
+            add 1 to corrupt-count
+        end-if
+
+        move names-id to previous-id
+        set first-rec to false
+    .
+
+    *>*************************************************************
+    *> Folds every character of the record just read into
+    *> running-checksum with a simple polynomial rolling hash
+    *> (checksum = checksum * 31 + char-ordinal, kept in range by
+    *> PIC 9(18) COMP wraparound) so that reordered, transposed, or
+    *> altered bytes change the final value.
+    *>*************************************************************
+    fold-rec-into-checksum.
+        perform varying checksum-char-idx from 1 by 1
+                until checksum-char-idx > length of vsam-rec
+            compute running-checksum =
+                function mod((running-checksum * 31) +
+                    function ord(vsam-rec(checksum-char-idx:1)), 999999999999999999)
+        end-perform
+    .
+
+    *>*************************************************************
+    *> Reads the checksum saved by the last clean verify, if one
+    *> exists. A first-ever run on this file has no baseline yet,
+    *> so there's nothing to compare against this time around.
+    *>*************************************************************
+    load-stored-checksum.
+        move 0 to stored-checksum
+        set checksum-exists to false
+
+        call "CBL_CHECK_FILE_EXIST" using './names-vsam.checksum', file-info end-call
+        if return-code = 0
+            open input checksumfile
+            read checksumfile
+                at end
+                    continue
+                not at end
+                    move function numval(function trim(checksum-rec)) to stored-checksum
+                    set checksum-exists to true
+            end-read
+            close checksumfile
+        end-if
+    .
+
+    *>*************************************************************
+    *> Compares this run's freshly computed checksum against the
+    *> stored baseline. A mismatch means the VSAM file changed
+    *> outside this program since the last clean verify -- silent
+    *> corruption, not just the in-line sequence/blank-name checks
+    *> process-rec already flags.
+    *>*************************************************************
+    verify-checksum.
+        if checksum-exists
+            if running-checksum not equal to stored-checksum
+                display "CORRUPTION: file checksum " running-checksum
+                    " does not match stored baseline " stored-checksum
+                add 1 to corrupt-count
+            end-if
+        else
+            display "no stored checksum baseline yet -- this run's checksum will become the baseline"
+        end-if
+    .
+
+    *>*************************************************************
+    *> Records this run's checksum as the new baseline for the next
+    *> verify. Only called after a clean run, so a corrupted file's
+    *> bad checksum never becomes the thing future runs trust.
+    *>*************************************************************
+    save-checksum-baseline.
+        open output checksumfile
+        move spaces to checksum-rec
+        move running-checksum to checksum-rec
+        write checksum-rec
+        close checksumfile
+    .
+
+    write-summary.
+        display "---"
+        display "records read: " rec-count
+        display "corruption flagged: " corrupt-count
+        if corrupt-count = 0
+            display "file verified clean"
+        end-if
+    .
+
