@@ -5,11 +5,39 @@ identification division.
 environment division.
  configuration section.
         repository.
-         
+
             function all intrinsic.
-            
+    input-output section.
+        file-control.
+            select resultsfile
+            assign to './benchmark-results.log'
+            organization is line sequential.
+
 data division.
+     file section.
+        fd resultsfile.
+        01 results-rec pic X(120).
+
      working-storage section.
+        01 file-info.
+            05 file-size-in-bytes pic 9(18) comp.
+            05 mod-dd pic 9(2) comp.
+            05 mod-mo pic 9(2) comp.
+            05 mod-yyyy pic 9(4) comp.
+            05 mod-hh pic 9(2) comp.
+            05 mod-mm pic 9(2) comp.
+            05 mod-ss pic 9(2) comp.
+            05 filler pic 9(2) comp.
+        01 table-lookup-elapsed pic 9(13) usage comp.
+        01 vsam-lookup-elapsed pic 9(13) usage comp.
+        01 binary-search-elapsed pic 9(13) usage comp.
+        01 current-run-timestamp.
+            05 cur-run-year pic 9(4).
+            05 cur-run-month pic 9(2).
+            05 cur-run-day pic 9(2).
+            05 cur-run-hour pic 9(2).
+            05 cur-run-minute pic 9(2).
+            05 cur-run-second pic 9(2).
         01 WS-start-time.
            05  WS-CURRENT-DATE.
                10  WS-CURRENT-YEAR         PIC 9(04).
@@ -43,8 +71,14 @@ data division.
 procedure division.
 
         main.
-           
-           
+
+            call "CBL_CHECK_FILE_EXIST" using './benchmark-results.log', file-info end-call
+            if return-code equal to 0
+                open extend resultsfile
+            else
+                open output resultsfile
+            end-if
+
             call "states-lookup-module" end-call  *> just to initialize the module
 
             move current-date to ws-start-time
@@ -52,41 +86,84 @@ procedure division.
             perform table-lookup test-iterations times   *> do the table lookup test
             move current-date to ws-stop-time
 
-            compute time-elapsed-seconds = 
+            perform compute-elapsed-seconds
+            move time-elapsed-seconds to table-lookup-elapsed
 
-             ((ws-current-minute of ws-stop-time * 60) + 
-                (ws-current-second of ws-stop-time))
-                - 
-                ((ws-current-minute of ws-start-time * 60) + 
-                (ws-current-second of ws-start-time))
-                
-               
             display "table lookup done. Performed " loop-count space "iterations."
-            display "Time elapsed (s) " time-elapsed-seconds
-            
-           
-            
+            display "Time elapsed (s) " table-lookup-elapsed
+
             move 0 to loop-count
             move current-date to ws-start-time
-           
+
             perform vsam-lookup test-iterations times     *> do the VSAM file in RAMDisk test
             move current-date to ws-stop-time
-            compute time-elapsed-seconds = 
 
-             ((ws-current-minute of ws-stop-time * 60) + 
-                (ws-current-second of ws-stop-time))
-                - 
-                ((ws-current-minute of ws-start-time * 60) + 
-                (ws-current-second of ws-start-time))
-                
+            perform compute-elapsed-seconds
+            move time-elapsed-seconds to vsam-lookup-elapsed
+
             display "RAMdisk lookup done. Performed " loop-count space "iterations."
-    
-            display "Time elapsed (s) " time-elapsed-seconds
-            
-            call "release-module"   *> just so we can close the VSAM file cleanly 
+            display "Time elapsed (s) " vsam-lookup-elapsed
+
+            call "states-lookup-binary-search" end-call  *> just to initialize its table
+
+            move 0 to loop-count
+            move current-date to ws-start-time
+
+            perform binary-search-lookup test-iterations times   *> do the stand-alone binary-search test
+            move current-date to ws-stop-time
+
+            perform compute-elapsed-seconds
+            move time-elapsed-seconds to binary-search-elapsed
+
+            display "binary search lookup done. Performed " loop-count space "iterations."
+            display "Time elapsed (s) " binary-search-elapsed
+
+            perform write-results
+
+            call "release-module"   *> just so we can close the VSAM file cleanly
+            close resultsfile
             goback
         .
 
+        compute-elapsed-seconds.
+            compute time-elapsed-seconds =
+
+             (((ws-current-hours of ws-stop-time * 3600) +
+                (ws-current-minute of ws-stop-time * 60) +
+                (ws-current-second of ws-stop-time))
+                -
+                ((ws-current-hours of ws-start-time * 3600) +
+                (ws-current-minute of ws-start-time * 60) +
+                (ws-current-second of ws-start-time)))
+            .
+
+        write-results.
+            move function current-date to current-run-timestamp
+            move spaces to results-rec
+            string "run " cur-run-year "-" cur-run-month "-" cur-run-day
+                " " cur-run-hour ":" cur-run-minute ":" cur-run-second
+                into results-rec
+            write results-rec
+
+            move spaces to results-rec
+            string "  table lookup: iterations=" function trim(test-iterations)
+                " elapsed(s)=" function trim(table-lookup-elapsed)
+                into results-rec
+            write results-rec
+
+            move spaces to results-rec
+            string "  vsam lookup: iterations=" function trim(test-iterations)
+                " elapsed(s)=" function trim(vsam-lookup-elapsed)
+                into results-rec
+            write results-rec
+
+            move spaces to results-rec
+            string "  binary search lookup: iterations=" function trim(test-iterations)
+                " elapsed(s)=" function trim(binary-search-elapsed)
+                into results-rec
+            write results-rec
+            .
+
         table-lookup.
              
              move spaces to return-value
@@ -180,10 +257,44 @@ procedure division.
             exit paragraph
         .
 
-           
+        binary-search-lookup.
 
-        
+            move spaces to return-value
+            move "WY" to state-code-param
+            call "state-lookup" using by content state-code-param, by reference return-value end-call
+             if trim(return-value) not equal to "Wyoming"
+                display "got bad value on WY"
+             end-if
+
+            move spaces to return-value
+            move "KY" to state-code-param
+            call "state-lookup" using by content state-code-param, by reference return-value end-call
+             if trim(return-value) not equal to "Kentucky"
+                display "got bad value on KY"
+             end-if
 
-       
-           
+            move spaces to return-value
+            move "WI" to state-code-param
+            call "state-lookup" using by content state-code-param, by reference return-value end-call
+             if trim(return-value) not equal to "Wisconsin"
+                display "got bad value on WI"
+             end-if
+
+            move spaces to return-value
+            move "AK" to state-code-param
+            call "state-lookup" using by content state-code-param, by reference return-value end-call
+             if trim(return-value) not equal to "Alaska"
+                display "got bad value on AK"
+             end-if
+
+            move spaces to return-value
+            move "VV" to state-code-param   *> deliberate bad value
+            call "state-lookup" using by content state-code-param, by reference return-value end-call
+            if return-value not equal to spaces
+                display "got bad value on VV"
+            end-if
+
+            add 1 to loop-count
+            exit paragraph
+        .
 
