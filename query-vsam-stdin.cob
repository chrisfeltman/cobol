@@ -8,62 +8,173 @@ environment division.
             function all intrinsic.
 
     input-output section.
-        file-control.	
+        file-control.
             select names
             assign to './datafiles/names-vsam.dat'
             organization is indexed
             access mode is dynamic
             record key is names-id.
 
+            *> batch/bulk mode reads one record ID per line from
+            *> standard input instead of a single command-line argument
+            select batchfile
+            assign to '/dev/stdin'
+            organization is line sequential.
+
+            *> every lookup miss is appended here instead of only
+            *> being reported on stdout/return-code
+            select misslogfile
+            assign to './names-lookup.misses.log'
+            organization is line sequential.
+
 data division.
     file section.
         fd names.
             01 names-record.
                 05 names-id pic 9(10).
                 05 names-name pic X(20).
-            
+
+        fd batchfile.
+            01 batch-id-rec pic X(10).
+
+        fd misslogfile.
+            01 miss-log-rec pic X(80).
+
      working-storage section.
         01 user-input pic X(10).
+        01 mode-param pic X(10).
         01 out-id pic Z(9)9.
+        01 miss-count pic 9(7) value 0.
         78 NOT-FOUND value -1.
-     
+
+        01 file-info.
+            05 file-size-in-bytes pic 9(18) comp.
+            05 mod-dd pic 9(2) comp.
+            05 mod-mo pic 9(2) comp.
+            05 mod-yyyy pic 9(4) comp.
+            05 mod-hh pic 9(2) comp.
+            05 mod-mm pic 9(2) comp.
+            05 mod-ss pic 9(2) comp.
+            05 filler pic 9(2) comp.
+
+        01 current-timestamp.
+            05 cur-year pic 9(4).
+            05 cur-month pic 9(2).
+            05 cur-day pic 9(2).
+            05 cur-hour pic 9(2).
+            05 cur-minute pic 9(2).
+            05 cur-second pic 9(2).
+
 procedure division.
-    
+
     main.
-        perform read-and-validate-input
+        accept mode-param from argument-value
+        move function upper-case(function trim(mode-param)) to mode-param
 
-        open input names    
-        move user-input to names-id
+        open input names
+        perform open-miss-log
+
+        if mode-param = "BATCH"
+            perform batch-mode
+        else
+            move mode-param to user-input
+            perform validate-single-input
+            move user-input to names-id
 
+            read names
+                not invalid key
+                    perform rec-found
+                invalid key
+                    perform rec-not-found
+            end-read
+        end-if
+
+        close names
+        close misslogfile
+        goback
+    .
+
+    open-miss-log.
+        call "CBL_CHECK_FILE_EXIST" using './names-lookup.misses.log', file-info end-call
+        if return-code equal to 0
+            open extend misslogfile
+        else
+            open output misslogfile
+        end-if
+    .
+
+    *>*************************************************************
+    *> Batch/bulk mode: one names-id per line on standard input,
+    *> one NDJSON line of output per input line. A bad ID on a line
+    *> is logged as a miss and processing continues with the next
+    *> line rather than aborting the whole batch.
+    *>*************************************************************
+    batch-mode.
+        open input batchfile
+
+        perform until exit
+            read batchfile
+                at end
+                    exit perform
+                not at end
+                    perform process-batch-line
+            end-read
+        end-perform
+
+        close batchfile
+
+        if miss-count > 0
+            move NOT-FOUND to return-code
+        end-if
+    .
+
+    process-batch-line.
+        move batch-id-rec to user-input
+
+        if user-input equal to spaces or trim(user-input) is not numeric
+            perform rec-not-found
+            exit paragraph
+        end-if
+
+        move user-input to names-id
         read names
             not invalid key
                 perform rec-found
             invalid key
-                perform rec-not-found       
+                perform rec-not-found
         end-read
-    
-        close names
-        goback
     .
 
-    read-and-validate-input.
-        accept user-input from argument-value
-       
-        if user-input equals spaces or trim(user-input) is not numeric 
+    validate-single-input.
+        if user-input equal to spaces or trim(user-input) is not numeric
             perform rec-not-found
-            goback 
+            close names
+            close misslogfile
+            goback
         end-if
         exit paragraph
     .
 
     rec-found.
          move names-id to out-id
-         display "{" '"' "recId" '"' ":" trim(out-id) "," '"' "name" '"' ":" '"' trim(names-name) '"' "}" upon stdout   
+         display "{" '"' "recId" '"' ":" trim(out-id) "," '"' "name" '"' ":" '"' trim(names-name) '"' "}" upon stdout
          exit paragraph
     .
 
     rec-not-found.
         display '"null"' upon stdout
-        move NOT-FOUND to return-code 
+        add 1 to miss-count
+        move NOT-FOUND to return-code
+        perform write-miss-log
         exit paragraph
     .
+
+    write-miss-log.
+        move function current-date to current-timestamp
+        move spaces to miss-log-rec
+        string cur-year "-" cur-month "-" cur-day " "
+            cur-hour ":" cur-minute ":" cur-second
+            " miss on id: " trim(user-input)
+            into miss-log-rec
+        write miss-log-rec
+    .
