@@ -6,7 +6,20 @@ environment division.
  configuration section.
         repository.
             function all intrinsic.
+    input-output section.
+        file-control.
+            *> the alphabetized roster report, written out alongside
+            *> the console display so it can be picked up by anything
+            *> downstream instead of only ever being displayed
+            select reportfile
+            assign to './roster-report.txt'
+            organization is line sequential.
+
  data division.
+     file section.
+        fd reportfile.
+        01 report-rec pic X(20).
+
      working-storage section.
 
 		01 the-rec based.  									*> based indeed, LOL... can change address 
@@ -20,6 +33,46 @@ environment division.
 		
 		01 sum-of-count pic 9(4) value is zero.				*> used to calculate the sum of counts when walking the list
 
+        01 roster-stats-rec.
+            05 stat-node-count pic 9(4) value zero.
+            05 stat-sum-count pic 9(6) value zero.
+            05 stat-min-count pic 9(4) value zero.
+            05 stat-max-count pic 9(4) value zero.
+
+        01 report-table.
+            05 report-entry occurs 50 times.
+                10 report-name pic X(15).
+                10 report-count pic 9(4).
+        01 report-total pic 9(4) value zero.
+        01 sort-i pic 9(4).
+        01 sort-j pic 9(4).
+        01 swap-name pic X(15).
+        01 swap-count pic 9(4).
+
+        01 remove-target pic X(15) value "Scott".
+        01 prev-pointer usage pointer value null.
+        01 curr-pointer usage pointer value null.
+        01 removed-flag pic 9(1) value 0.
+            88 node-removed value 1 false 0.
+
+    linkage section.
+        01 list-head-param usage pointer.
+        01 stats-return.
+            05 stat-return-node-count pic 9(4).
+            05 stat-return-sum-count pic 9(6).
+            05 stat-return-min-count pic 9(4).
+            05 stat-return-max-count pic 9(4).
+
+        01 node-name-param pic X(15).
+
+        01 find-result.
+            05 find-found-flag pic 9(1).
+                88 find-found value 1 false 0.
+            05 find-count-result pic 9(4).
+
+        01 delete-found-flag pic 9(1).
+            88 delete-found value 1 false 0.
+
         procedure division.
 
         main.
@@ -85,6 +138,9 @@ environment division.
             
 			display spaces
             perform walk-list   *> let's try walking the dawg here and adding up them counts
+            perform alphabetized-report
+            perform remove-node-by-name
+            perform walk-list
             perform free-list
 
             display spaces
@@ -120,7 +176,7 @@ environment division.
             perform until exit            
                 display "Name: " the-name " Count: " the-count " Next rec @" next-rec
 				add the-count to sum-of-count
-                if next-rec equals null
+                if next-rec equal to null
 					display "End of list"
                     exit perform
                 end-if
@@ -132,6 +188,116 @@ environment division.
             exit paragraph
         .
 
+        alphabetized-report.    *> copy the list into a table and print it name-sorted
+
+            display spaces
+            display "Alphabetized roster report..."
+            display spaces
+
+            move zero to report-total
+            set address of the-rec to list-head
+
+            perform until exit
+                add 1 to report-total
+                move the-name to report-name(report-total)
+                move the-count to report-count(report-total)
+                if next-rec equal to null
+                    exit perform
+                end-if
+                set address of the-rec to next-rec
+            end-perform
+
+            perform sort-report-table
+
+            open output reportfile
+
+            perform varying sort-i from 1 by 1 until sort-i > report-total
+                display report-name(sort-i) " " report-count(sort-i)
+                move spaces to report-rec
+                string trim(report-name(sort-i)) " " report-count(sort-i)
+                    into report-rec
+                write report-rec
+            end-perform
+
+            close reportfile
+
+            exit paragraph
+        .
+
+        sort-report-table.      *> simple ascending bubble sort by name
+
+            perform varying sort-i from 1 by 1 until sort-i > report-total
+                perform varying sort-j from 1 by 1
+                        until sort-j > report-total - sort-i
+                    if report-name(sort-j) > report-name(sort-j + 1)
+                        move report-name(sort-j) to swap-name
+                        move report-count(sort-j) to swap-count
+                        move report-name(sort-j + 1) to report-name(sort-j)
+                        move report-count(sort-j + 1) to report-count(sort-j)
+                        move swap-name to report-name(sort-j + 1)
+                        move swap-count to report-count(sort-j + 1)
+                    end-if
+                end-perform
+            end-perform
+
+            exit paragraph
+        .
+
+        remove-node-by-name.    *> find and unlink one node without rebuilding the list
+
+            display spaces
+            display "Removing node by name: " trim(remove-target)
+            display spaces
+
+            set node-removed to false
+            move null to prev-pointer
+            set curr-pointer to list-head
+            set address of the-rec to curr-pointer
+
+            perform until exit
+                if the-name = remove-target
+                    perform unlink-current-node
+                    set node-removed to true
+                    exit perform
+                end-if
+
+                if next-rec equal to null
+                    exit perform
+                end-if
+
+                move curr-pointer to prev-pointer
+                set curr-pointer to next-rec
+                set address of the-rec to curr-pointer
+            end-perform
+
+            if node-removed
+                display trim(remove-target) " removed from the list"
+            else
+                display trim(remove-target) " not found in the list"
+            end-if
+
+            exit paragraph
+        .
+
+        unlink-current-node.    *> splice curr-pointer's node out and free it
+
+            *> save the removed node's successor before freeing it
+            move next-rec to rec-pointer
+
+            if prev-pointer equal to null
+                *> removing the head node -- its successor is the new head
+                move rec-pointer to list-head
+            else
+                *> point the previous node's next-rec past the removed node
+                set address of the-rec to prev-pointer
+                move rec-pointer to next-rec
+            end-if
+
+            set address of the-rec to curr-pointer
+            free the-rec
+            exit paragraph
+        .
+
         free-list.             *> free the memory we have allocated
 		
             display spaces
@@ -143,7 +309,7 @@ environment division.
 			
             perform until exit 
 			
-				if rec-pointer equals null    
+				if rec-pointer equal to null
 					display "End of list"
                     exit perform
                 end-if
@@ -154,11 +320,151 @@ environment division.
 				*> and may cause a segmentation fault, even though the address of the-rec hasn't moved yet! 
 				*> the entire block might be overwritten by the OS with garbage between the time free completes and you try to read it!
 				
-                move next-rec to rec-pointer 
+                move next-rec to rec-pointer
                 free the-rec
                 set address of the-rec to rec-pointer  *> move the-rec to the next node address
-				
+
+            end-perform
+            exit paragraph
+        .
+
+        *>*************************************************************
+        *> Callable entry point: walk a list starting at the given
+        *> head pointer and return node count / sum / min / max of
+        *> the-count across the list, without printing anything or
+        *> disturbing the caller's own walk/free of the same list.
+        *>*************************************************************
+        entry "roster-stats" using list-head-param, stats-return.
+
+            move zero to stat-node-count
+            move zero to stat-sum-count
+            move zero to stat-min-count
+            move zero to stat-max-count
+
+            if list-head-param equal to null
+                move stat-node-count to stat-return-node-count
+                move stat-sum-count to stat-return-sum-count
+                move stat-min-count to stat-return-min-count
+                move stat-max-count to stat-return-max-count
+                goback
+            end-if
+
+            set address of the-rec to list-head-param
+
+            perform until exit
+                add 1 to stat-node-count
+                add the-count to stat-sum-count
+
+                if stat-node-count = 1
+                    move the-count to stat-min-count
+                    move the-count to stat-max-count
+                else
+                    if the-count < stat-min-count
+                        move the-count to stat-min-count
+                    end-if
+                    if the-count > stat-max-count
+                        move the-count to stat-max-count
+                    end-if
+                end-if
+
+                if next-rec equal to null
+                    exit perform
+                end-if
+                set address of the-rec to next-rec
             end-perform
+
+            move stat-node-count to stat-return-node-count
+            move stat-sum-count to stat-return-sum-count
+            move stat-min-count to stat-return-min-count
+            move stat-max-count to stat-return-max-count
+            goback
+        .
+
+        *>*************************************************************
+        *> Callable entry point: find a node by name starting at the
+        *> given head pointer, without unlinking it or disturbing the
+        *> caller's own walk/free of the same list. find-found-flag
+        *> comes back false and find-count-result zero when no node
+        *> matches.
+        *>*************************************************************
+        entry "find-node-by-name" using list-head-param, node-name-param,
+                find-result.
+
+            set find-found to false
+            move zero to find-count-result
+
+            if list-head-param equal to null
+                goback
+            end-if
+
+            set address of the-rec to list-head-param
+
+            perform until exit
+                if the-name = node-name-param
+                    set find-found to true
+                    move the-count to find-count-result
+                    exit perform
+                end-if
+
+                if next-rec equal to null
+                    exit perform
+                end-if
+                set address of the-rec to next-rec
+            end-perform
+            goback
+        .
+
+        *>*************************************************************
+        *> Callable entry point: find and unlink the first node whose
+        *> name matches, freeing its memory. list-head-param is passed
+        *> by reference, so removing the head node itself updates the
+        *> caller's own head pointer. delete-found-flag comes back
+        *> false when no node matches and the list is left untouched.
+        *>*************************************************************
+        entry "delete-node-by-name" using list-head-param, node-name-param,
+                delete-found-flag.
+
+            set delete-found to false
+            move null to prev-pointer
+
+            if list-head-param equal to null
+                goback
+            end-if
+
+            set curr-pointer to list-head-param
+            set address of the-rec to curr-pointer
+
+            perform until exit
+                if the-name = node-name-param
+                    perform unlink-node-from-param-head
+                    set delete-found to true
+                    exit perform
+                end-if
+
+                if next-rec equal to null
+                    exit perform
+                end-if
+
+                move curr-pointer to prev-pointer
+                set curr-pointer to next-rec
+                set address of the-rec to curr-pointer
+            end-perform
+            goback
+        .
+
+        unlink-node-from-param-head.    *> like unlink-current-node, but updates the caller's head pointer
+
+            move next-rec to rec-pointer
+
+            if prev-pointer equal to null
+                move rec-pointer to list-head-param
+            else
+                set address of the-rec to prev-pointer
+                move rec-pointer to next-rec
+            end-if
+
+            set address of the-rec to curr-pointer
+            free the-rec
             exit paragraph
         .
 
