@@ -8,16 +8,28 @@ data division.
     working-storage section.
 
         01 states-table is global.
-            05 states-rec occurs 51 times 
+            05 states-rec occurs 56 times
                 ascending key is state-code
                 indexed by states-idx.
 
                 10 state-code pic X(2).
-                10 state-name pic X(20).  
+                10 state-name pic X(20).
+
+        01 ws-search-name pic X(20).
+        01 ws-table-name  pic X(20).
+        01 ws-search-len  pic 9(2).
 
     linkage section.
-        01 state-code-param pic X(2). 
-        01 return-value pic X(20).      
+        01 state-code-param pic X(2).
+        01 return-value pic X(20).
+
+        01 name-param pic X(20).
+
+        *> one slot per table row, since a partial name (e.g. "New")
+        *> can match as many rows as there are states sharing that
+        *> leading substring
+        01 code-match-table pic X(2) occurs 56 times.
+        01 code-match-count pic 9(2).
 
 procedure division using state-code-param, return-value.
 
@@ -36,6 +48,10 @@ procedure division using state-code-param, return-value.
             move "Arkansas" to state-name of states-rec(states-idx)
             set states-idx up by 1
 
+            move "AS" to state-code of states-rec(states-idx)
+            move "American Samoa" to state-name of states-rec(states-idx)
+            set states-idx up by 1
+
             move "AZ" to state-code of states-rec(states-idx)
             move "Arizona" to state-name of states-rec(states-idx)
             set states-idx up by 1
@@ -68,6 +84,10 @@ procedure division using state-code-param, return-value.
             move "Georgia" to state-name of states-rec(states-idx)
             set states-idx up by 1
 
+            move "GU" to state-code of states-rec(states-idx)
+            move "Guam" to state-name of states-rec(states-idx)
+            set states-idx up by 1
+
             move "HI" to state-code of states-rec(states-idx)
             move "Hawaii" to state-name of states-rec(states-idx)
             set states-idx up by 1
@@ -124,6 +144,10 @@ procedure division using state-code-param, return-value.
             move "Missouri" to state-name of states-rec(states-idx)
             set states-idx up by 1
 
+            move "MP" to state-code of states-rec(states-idx)
+            move "Northern Mariana Islands" to state-name of states-rec(states-idx)
+            set states-idx up by 1
+
             move "MS" to state-code of states-rec(states-idx)
             move "Mississippi" to state-name of states-rec(states-idx)
             set states-idx up by 1
@@ -180,6 +204,10 @@ procedure division using state-code-param, return-value.
             move "Pennsylvania" to state-name of states-rec(states-idx)
             set states-idx up by 1
 
+            move "PR" to state-code of states-rec(states-idx)
+            move "Puerto Rico" to state-name of states-rec(states-idx)
+            set states-idx up by 1
+
             move "RI" to state-code of states-rec(states-idx)
             move "Rhode Island" to state-name of states-rec(states-idx)
             set states-idx up by 1
@@ -208,6 +236,10 @@ procedure division using state-code-param, return-value.
             move "Virginia" to state-name of states-rec(states-idx)
             set states-idx up by 1
 
+            move "VI" to state-code of states-rec(states-idx)
+            move "U.S. Virgin Islands" to state-name of states-rec(states-idx)
+            set states-idx up by 1
+
             move "VT" to state-code of states-rec(states-idx)
             move "Vermont" to state-name of states-rec(states-idx)
             set states-idx up by 1
@@ -240,10 +272,48 @@ procedure division using state-code-param, return-value.
                 move spaces to return-value
                 goback
 
-            when state-code of states-rec(states-idx) equals state-code-param
-                move state-name of states-rec(states-idx) to return-value 
+            when state-code of states-rec(states-idx) equal to state-code-param
+                move state-name of states-rec(states-idx) to return-value
                 goback
 
         end-search
     .
 
+    *>*************************************************************
+    *> Reverse lookup: state code(s) for a given (possibly partial)
+    *> state name. The table here is keyed by state-code, not name,
+    *> so this is a linear scan rather than the SEARCH ALL binary
+    *> search the forward lookup above uses. Matches are
+    *> case-insensitive; a partial name matches when it is a leading
+    *> substring of the table entry, so an ambiguous partial name
+    *> (e.g. "New") can come back with several codes -- every match
+    *> is returned in code-match-table, with code-match-count
+    *> telling the caller how many of its occurrences are populated.
+    *> No match leaves code-match-count at zero and code-match-table
+    *> blank.
+    *>*************************************************************
+    entry "states-lookup-binary-search-by-name" using name-param,
+            code-match-table, code-match-count.
+
+        move spaces to code-match-table(1)
+        perform varying states-idx from 2 by 1 until states-idx > 56
+            move spaces to code-match-table(states-idx)
+        end-perform
+        move 0 to code-match-count
+
+        move function upper-case(function trim(name-param)) to ws-search-name
+        move function length(function trim(ws-search-name)) to ws-search-len
+
+        set states-idx to 1
+        perform varying states-idx from 1 by 1 until states-idx > 56
+            move function upper-case(function trim(state-name of states-rec(states-idx))) to ws-table-name
+
+            if ws-search-len > 0
+            and ws-table-name(1:ws-search-len) equal to ws-search-name(1:ws-search-len)
+                add 1 to code-match-count
+                move state-code of states-rec(states-idx) to code-match-table(code-match-count)
+            end-if
+        end-perform
+        goback
+    .
+
