@@ -5,13 +5,21 @@
 
        environment division.
 	    input-output section.
-	    file-control.	
+	    file-control.
 		select fifo
 		assign to '/usr/pipes/cobolin'
-		organization is line sequential.
+		organization is line sequential
+		file status is fifo-status.
 
         select fifo-out
         assign to '/usr/pipes/cobolout'
+        organization is line sequential
+        file status is fifo-out-status.
+
+        *> every record that crosses the pipe is archived here instead
+        *> of only being displayed to a console nobody may be watching
+        select pipe-archive
+        assign to './pipe-records.log'
         organization is line sequential.
 
         data division.
@@ -25,54 +33,256 @@
         	01 pipe-out-rec.
             		02 the-output-data pic X(128).
 
+        	fd pipe-archive.
+        	01 archive-rec pic X(280).
+
         working-storage section.
 		01 number-of-records pic 9(3) value 0.
-		
-          
+
+		*> list name and Redis command are runtime-configurable via the
+		*> first two command-line args instead of being hardcoded
+		01 redis-list-name pic X(40) value "mylist".
+		01 redis-command-name pic X(20) value "lrange".
+		01 redis-command pic X(256).
+
+		*> neither pipe file is guaranteed to have a reader/writer on
+		*> the other end when we get to it, so every open is retried
+		*> a bounded number of times instead of hanging or aborting
+		01 fifo-status pic X(2) value "00".
+		01 fifo-out-status pic X(2) value "00".
+		01 open-retry-count pic 9(2) value zero.
+		01 max-open-retries pic 9(2) value 10.
+		01 open-retry-delay-seconds pic 9(2)v9(2) value 0.50.
+		01 send-failed-flag pic 9(1) value 0.
+		    88 send-failed value 1 false 0.
+		01 response-failed-flag pic 9(1) value 0.
+		    88 response-failed value 1 false 0.
+
+		*> the record-count line off the pipe is untrusted input --
+		*> it is validated before it's allowed to drive the read loop
+		01 record-count-valid-flag pic 9(1) value 0.
+		    88 record-count-valid value 1 false 0.
+		01 record-count-length pic 9(3) value 0.
+
+		*> standard CBL_CHECK_FILE_EXIST buffer, used only to decide
+		*> OUTPUT vs EXTEND on the archive log below
+		01 file-info.
+		    05 file-size-in-bytes pic 9(18) comp.
+		    05 mod-dd pic 9(2) comp.
+		    05 mod-mo pic 9(2) comp.
+		    05 mod-yyyy pic 9(4) comp.
+		    05 mod-hh pic 9(2) comp.
+		    05 mod-mm pic 9(2) comp.
+		    05 mod-ss pic 9(2) comp.
+		    05 filler pic 9(2) comp.
+
+		01 archive-timestamp.
+		    05 arc-year pic 9(4).
+		    05 arc-month pic 9(2).
+		    05 arc-day pic 9(2).
+		    05 arc-hour pic 9(2).
+		    05 arc-minute pic 9(2).
+		    05 arc-second pic 9(2).
 
         procedure division.
 
 	    display "Pipe reader starting..."
-		
+
+	        accept redis-command-name from argument-value
+	        accept redis-list-name from argument-value
+
+	        move spaces to redis-command
+	        string function trim(redis-command-name) " "
+	            function trim(redis-list-name) " 0 -1"
+	            into redis-command
+
+	        call "CBL_CHECK_FILE_EXIST" using './pipe-records.log', file-info end-call
+	        if return-code equal to 0
+	            open extend pipe-archive
+	        else
+	            open output pipe-archive
+	        end-if
+
 	        perform forever
-            
+
                 display "sending command"
-                move "lrange mylist 0 -1" to pipe-out-rec
-				open output fifo-out
-                write pipe-out-rec
-				close fifo-out
-              
-
-
-				open input fifo
-				
-                display "waiting for data..."
-				read fifo
-				display "I read" the-data
-				move the-data to number-of-records
-				
-				
-				display "reading " number-of-records " records"
-                perform number-of-records times
-                    read fifo
-		                not at end
-                            display "received data"
-                            display function trim(the-data)
-							
-
-                        at end
-							
-                            display "got EOF"
-                            exit perform
-	                end-read
-
-                end-perform
-				display "closing fifo"
-				*>close fifo
-				
+                move redis-command to pipe-out-rec
+                perform send-command-to-redis
+
+                if send-failed
+                    display "skipping this round, command was not sent"
+                else
+                    perform open-fifo-for-reading
+
+                    if response-failed
+                        display "skipping this round, no response received"
+                    else
+                        *> this read, like the open above it, blocks
+                        *> inside the OS call itself until data (or
+                        *> EOF) arrives -- there is no per-read timeout
+                        *> available through line-sequential file I/O,
+                        *> so a Redis side that opens the pipe but
+                        *> never writes still hangs this statement
+                        display "waiting for data..."
+                        read fifo
+                        if fifo-status not equal to "00"
+                            display "failed to read record count, status " fifo-status
+                        else
+                            display "I read" the-data
+                            perform validate-record-count
+
+                            if not record-count-valid
+                                display "invalid record count received, skipping round: "
+                                    function trim(the-data)
+                            else
+                                display "reading " number-of-records " records"
+                                perform number-of-records times
+                                    read fifo
+                                        not at end
+                                            display "received data"
+                                            display function trim(the-data)
+                                            perform archive-record
+
+                                        at end
+                                            display "got EOF"
+                                            exit perform
+                                    end-read
+
+                                end-perform
+                            end-if
+                        end-if
+
+                        display "closing fifo"
+                        close fifo
+                    end-if
+                end-if
+
             end-perform
-            
-           
+
+
         stop run
         .
 
+        *>*************************************************************
+        *> Archive one record crossing the pipe, timestamped, so the
+        *> data survives past the console it was also displayed to.
+        *>*************************************************************
+        archive-record.
+
+            move function current-date to archive-timestamp
+            move spaces to archive-rec
+            string arc-year "-" arc-month "-" arc-day
+                " " arc-hour ":" arc-minute ":" arc-second
+                " " function trim(the-data)
+                into archive-rec
+            write archive-rec
+
+            exit paragraph
+        .
+
+        *>*************************************************************
+        *> The record-count line off the pipe is untrusted -- reject
+        *> anything non-numeric or too wide for number-of-records
+        *> instead of letting a MOVE silently truncate or misdrive
+        *> the read loop below.
+        *>*************************************************************
+        validate-record-count.
+
+            set record-count-valid to false
+            move zero to number-of-records
+
+            if the-data not equal to spaces
+                    and function trim(the-data) is numeric
+                move function length(function trim(the-data))
+                    to record-count-length
+                if record-count-length <= 3
+                    move function trim(the-data) to number-of-records
+                    set record-count-valid to true
+                end-if
+            end-if
+
+            exit paragraph
+        .
+
+        *>*************************************************************
+        *> Open cobolout, write the command, close it -- retried up to
+        *> max-open-retries times if the other end isn't listening yet
+        *> instead of failing the round on the first bad open.
+        *>*************************************************************
+        send-command-to-redis.
+
+            move zero to open-retry-count
+            set send-failed to false
+
+            perform until exit
+                open output fifo-out
+                if fifo-out-status equal to "00"
+                    write pipe-out-rec
+                    close fifo-out
+                    exit perform
+                else
+                    add 1 to open-retry-count
+                    display "failed to open cobolout, status " fifo-out-status
+                        " (attempt " open-retry-count " of " max-open-retries ")"
+                    if open-retry-count >= max-open-retries
+                        display "giving up sending command after "
+                            max-open-retries " attempts"
+                        set send-failed to true
+                        exit perform
+                    else
+                        *> back off before the next attempt instead of
+                        *> hammering the pipe in a tight retry loop
+                        call "C$SLEEP" using open-retry-delay-seconds end-call
+                    end-if
+                end-if
+            end-perform
+
+            exit paragraph
+        .
+
+        *>*************************************************************
+        *> Open cobolin for the response -- retried with a backoff
+        *> delay between attempts, up to max-open-retries times, for
+        *> the case where the open fails fast (status not "00") on
+        *> every attempt.
+        *>
+        *> That covers a missing or misnamed pipe, but not every way
+        *> this can hang: opening a FIFO for read blocks inside the
+        *> OS open() call itself until a writer attaches, before the
+        *> status field is ever set -- so if nothing ever connects to
+        *> write to cobolin, this OPEN statement blocks past
+        *> max-open-retries and the retry loop below never even gets
+        *> a chance to run. Line-sequential file I/O has no
+        *> non-blocking or timed-open option to avoid that; bounding
+        *> the open itself needs a supervisor outside this program
+        *> (e.g. a shell-level "timeout" around the job).
+        *>*************************************************************
+        open-fifo-for-reading.
+
+            move zero to open-retry-count
+            set response-failed to false
+
+            perform until exit
+                open input fifo
+                if fifo-status equal to "00"
+                    exit perform
+                else
+                    add 1 to open-retry-count
+                    display "failed to open cobolin, status " fifo-status
+                        " (attempt " open-retry-count " of " max-open-retries ")"
+                    if open-retry-count >= max-open-retries
+                        display "giving up waiting for a response after "
+                            max-open-retries " attempts"
+                        set response-failed to true
+                        exit perform
+                    else
+                        *> back off before the next attempt instead of
+                        *> hammering the pipe in a tight retry loop
+                        call "C$SLEEP" using open-retry-delay-seconds end-call
+                    end-if
+                end-if
+            end-perform
+
+            exit paragraph
+        .
+
