@@ -18,7 +18,8 @@ data division.
         fd states.
             01 states-rec.
                 05 state-code pic X(2).
-                05 state-name pic X(20). 
+                05 state-name pic X(20).
+                05 fips-code  pic X(2).
 
      
 
@@ -41,7 +42,7 @@ procedure division.
             invalid key
                 move 1 to return-code 
             not invalid key
-                display function trim(state-name) upon stdout
+                display function trim(state-name) " " fips-code upon stdout
                 *>move state-name to retval
         
         end-read
