@@ -4,10 +4,13 @@ identification division.
 
 environment division.
     input-output section.
-        file-control.	
-          
+        file-control.
+
+            *> built under a temp name and swapped into place on a
+            *> successful run, so a failed/aborted build never leaves
+            *> states-lookup.db truncated or half-rebuilt
             select states
-            assign to './datafiles/states-lookup.db'
+            assign to './datafiles/states-lookup.db.tmp'
             organization is indexed
             access mode is sequential
             record key is state-code.
@@ -19,7 +22,8 @@ data division.
         fd states.
             01 states-rec.
                 05 state-code pic X(2).
-                05 state-name pic X(20).         
+                05 state-name pic X(20).
+                05 fips-code  pic X(2).
 
 procedure division.
 
@@ -28,211 +32,301 @@ procedure division.
 
             move "AK" to state-code
             move "Alaska" to state-name
+            move "02" to fips-code
             write states-rec
 
             move "AL" to state-code
             move "Alabama" to state-name
+            move "01" to fips-code
             write states-rec
 
             move "AR" to state-code
             move "Arkansas" to state-name
+            move "05" to fips-code
+            write states-rec
+
+            move "AS" to state-code
+            move "American Samoa" to state-name
+            move "60" to fips-code
             write states-rec
 
             move "AZ" to state-code
             move "Arizona" to state-name
+            move "04" to fips-code
             write states-rec
 
             move "CA" to state-code
             move "California" to state-name
+            move "06" to fips-code
             write states-rec
 
             move "CO" to state-code
             move "Colorado" to state-name
+            move "08" to fips-code
             write states-rec
 
             move "CT" to state-code
             move "Connecticut" to state-name
+            move "09" to fips-code
             write states-rec
 
             move "DC" to state-code
             move "District of Columbia" to state-name
+            move "11" to fips-code
             write states-rec
 
             move "DE" to state-code
             move "Delaware" to state-name
+            move "10" to fips-code
             write states-rec
 
             move "FL" to state-code
             move "Florida" to state-name
+            move "12" to fips-code
             write states-rec
 
             move "GA" to state-code
             move "Georgia" to state-name
+            move "13" to fips-code
+            write states-rec
+
+            move "GU" to state-code
+            move "Guam" to state-name
+            move "66" to fips-code
             write states-rec
 
             move "HI" to state-code
             move "Hawaii" to state-name
+            move "15" to fips-code
             write states-rec
 
             move "IA" to state-code 
             move "Iowa" to state-name
+            move "19" to fips-code
             write states-rec
 
             move "ID" to state-code
             move "Idaho" to state-name
+            move "16" to fips-code
             write states-rec
 
             move "IL" to state-code
             move "Illinois" to state-name
+            move "17" to fips-code
             write states-rec
 
             move "IN" to state-code
             move "Indiana" to state-name
+            move "18" to fips-code
             write states-rec
 
             move "KS" to state-code
             move "Kansas" to state-name
+            move "20" to fips-code
             write states-rec
 
             move "KY" to state-code
             move "Kentucky" to state-name
+            move "21" to fips-code
             write states-rec
 
             move "LA" to state-code
             move "Louisiana" to state-name
+            move "22" to fips-code
             write states-rec
 
             move "MA" to state-code
             move "Massachusetts" to state-name
+            move "25" to fips-code
             write states-rec
 
             move "MD" to state-code
             move "Maryland" to state-name
+            move "24" to fips-code
             write states-rec
 
             move "ME" to state-code
             move "Maine" to state-name
+            move "23" to fips-code
             write states-rec
 
             move "MI" to state-code
             move "Michigan" to state-name
+            move "26" to fips-code
             write states-rec
 
             move "MN" to state-code
             move "Minnesota" to state-name
+            move "27" to fips-code
             write states-rec
 
             move "MO" to state-code
             move "Missouri" to state-name
+            move "29" to fips-code
+            write states-rec
+
+            move "MP" to state-code
+            move "Northern Mariana Islands" to state-name
+            move "69" to fips-code
             write states-rec
 
             move "MS" to state-code
             move "Mississippi" to state-name
+            move "28" to fips-code
             write states-rec
 
             move "MT" to state-code
             move "Montana" to state-name
+            move "30" to fips-code
             write states-rec
 
             move "NC" to state-code
             move "North Carolina" to state-name
+            move "37" to fips-code
             write states-rec
 
             move "ND" to state-code
             move "North Dakota" to state-name
+            move "38" to fips-code
             write states-rec
 
             move "NE" to state-code
             move "Nebraska" to state-name
+            move "31" to fips-code
             write states-rec
 
             move "NH" to state-code
             move "New Hampshire" to state-name
+            move "33" to fips-code
             write states-rec
 
             move "NJ" to state-code
             move "New Jersey" to state-name
+            move "34" to fips-code
             write states-rec
 
             move "NM" to state-code
             move "New Mexico" to state-name
+            move "35" to fips-code
             write states-rec
 
             move "NV" to state-code
             move "Nevada" to state-name
+            move "32" to fips-code
             write states-rec
 
             move "NY" to state-code
             move "New York" to state-name
+            move "36" to fips-code
             write states-rec
 
             move "OH" to state-code
             move "Ohio" to state-name
+            move "39" to fips-code
             write states-rec
 
             move "OK" to state-code
             move "Oklahoma" to state-name
+            move "40" to fips-code
             write states-rec
 
             move "OR" to state-code
             move "Oregon" to state-name
+            move "41" to fips-code
             write states-rec
 
             move "PA" to state-code
             move "Pennsylvania" to state-name
+            move "42" to fips-code
+            write states-rec
+
+            move "PR" to state-code
+            move "Puerto Rico" to state-name
+            move "72" to fips-code
             write states-rec
 
             move "RI" to state-code
             move "Rhode Island" to state-name
+            move "44" to fips-code
             write states-rec
 
             move "SC" to state-code
             move "South Carolina" to state-name
+            move "45" to fips-code
             write states-rec
 
             move "SD" to state-code
             move "South Dakota" to state-name
+            move "46" to fips-code
             write states-rec
 
             move "TN" to state-code
             move "Tennessee" to state-name
+            move "47" to fips-code
             write states-rec
 
             move "TX" to state-code
             move "Texas" to state-name
+            move "48" to fips-code
             write states-rec
 
             move "UT" to state-code
             move "Utah" to state-name
+            move "49" to fips-code
             write states-rec
 
             move "VA" to state-code
             move "Virginia" to state-name
+            move "51" to fips-code
+            write states-rec
+
+            move "VI" to state-code
+            move "U.S. Virgin Islands" to state-name
+            move "78" to fips-code
             write states-rec
 
             move "VT" to state-code
             move "Vermont" to state-name
+            move "50" to fips-code
             write states-rec
 
             move "WA" to state-code
             move "Washington" to state-name
+            move "53" to fips-code
             write states-rec
 
             move "WI" to state-code
             move "Wisconsin" to state-name
+            move "55" to fips-code
             write states-rec
 
             move "WV" to state-code
             move "West Virginia" to state-name
+            move "54" to fips-code
             write states-rec
 
             move "WY" to state-code
             move "Wyoming" to state-name
+            move "56" to fips-code
             write states-rec
 
 
         close states
-     
+
+        perform swap-in-new-states-db
+
         goback
     .
 
+    *>*************************************************************
+    *> Atomically swap the freshly-built states-lookup.db.tmp in
+    *> over the live states-lookup.db: delete the old file (ignore
+    *> the not-found case on a first-ever run) then rename the new
+    *> one into place, so readers never see a truncated/partial file.
+    *>*************************************************************
+    swap-in-new-states-db.
+        call "CBL_DELETE_FILE" using './datafiles/states-lookup.db' end-call
+        call "CBL_RENAME_FILE" using './datafiles/states-lookup.db.tmp',
+            './datafiles/states-lookup.db' end-call
+    .
+
