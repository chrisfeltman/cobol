@@ -3,62 +3,185 @@ identification division.
     program-id. array-from-file.
 
 environment division.
+    configuration section.
+        repository.
+            function all intrinsic.
     input-output section.
-        file-control.	
+        file-control.
             select names
             assign to './names.dat'
             organization is line sequential.
 
+            *> archivable roster report, written alongside the console
+            *> output instead of the run ending at the console
+            select reportfile
+            assign to './roster-report.txt'
+            organization is line sequential.
+
 data division.
     file section.
 
 	    fd names.
-	        01 name-from-file pic X(20).
-            
+	        01 name-from-file pic X(60).
+
+        fd reportfile.
+        01 report-line pic X(80).
+
      working-storage section.
 
-        *> this is dumb, the array is not really dynamic because it expects the worst-case scenario, 
+        *> this is dumb, the array is not really dynamic because it expects the worst-case scenario,
         *> and allocates enough memory to hold it
         *> only way to really be dynamic is to read from the file and store values in a linked list
-        *> on the heap .. I will do that next 
+        *> on the heap .. I will do that next
 
+        *> one row parsed out of names.dat: employee-id,name,department
         01 people-table.
-            05 the-name pic X(20) 
-                occurs 0 to 13421772 times  *> max table size allowed / 20 byte rec size
-                depending on rec-count. 
+            05 person-rec
+                occurs 0 to 4026531 times  *> max table size allowed / 60 byte rec size
+                depending on rec-count.
+                10 employee-id pic 9(6).
+                10 the-name pic X(20).
+                10 department pic X(15).
 
         01 rec-count pic 9(3) value zero.
-           
+
+        *> table is sized in WORKING-STORAGE for the worst case, but
+        *> rec-count itself can only ever count up to 999 -- that is
+        *> the real overflow limit, not the OCCURS clause's max
+        01 max-people-recs pic 9(3) value 999.
+        01 reject-count pic 9(3) value zero.
+
+        01 csv-field-idx pic 9(1).
+        01 csv-field pic X(20) occurs 3 times.
+
+        01 staged-employee-id pic 9(6).
+        01 staged-name pic X(20).
+        01 staged-department pic X(15).
+
+        01 dup-flag pic 9(1) value 0.
+            88 dup-found value 1 false 0.
+        01 idx-check pic 9(3).
+
+        01 report-idx pic 9(3).
+        01 current-timestamp.
+            05 cur-year pic 9(4).
+            05 cur-month pic 9(2).
+            05 cur-day pic 9(2).
+            05 cur-hour pic 9(2).
+            05 cur-minute pic 9(2).
+            05 cur-second pic 9(2).
 
 procedure division.
 
     main.
         perform init-array
+        display "roster loaded: " rec-count " rejected: " reject-count
         call "talker" using by reference people-table, rec-count end-call
         display spaces
         call "goodbye" using  by reference people-table, rec-count end-call
+        perform write-roster-report
         accept omitted
         exit program
     .
 
-    init-array. *> init dynamic array from text file 
+    *>*************************************************************
+    *> Archivable roster report: one line per loaded employee, with
+    *> a timestamped header/trailer, so the run's output survives
+    *> past the console instead of only being displayed.
+    *>*************************************************************
+    write-roster-report.
+        move function current-date to current-timestamp
+        open output reportfile
+
+        move spaces to report-line
+        string "roster report " cur-year "-" cur-month "-" cur-day
+            " " cur-hour ":" cur-minute ":" cur-second
+            into report-line
+        write report-line
+
+        perform varying report-idx from 1 by 1 until report-idx > rec-count
+            move spaces to report-line
+            string employee-id(report-idx) " " trim(the-name(report-idx))
+                " " trim(department(report-idx))
+                into report-line
+            write report-line
+        end-perform
+
+        move spaces to report-line
+        string "loaded " rec-count " rejected " reject-count
+            into report-line
+        write report-line
+
+        close reportfile
+        exit paragraph
+    .
+
+    init-array. *> init dynamic array from text file
 
         open input names
 
         perform until exit
             read names
-                at end  
+                at end
                      close names
                     exit perform
                 not at end
-                    add 1 to rec-count
-                    move name-from-file to the-name(rec-count)
+                    perform parse-name-from-file
+                    perform store-or-reject-rec
             end-read
 
         end-perform
 
         exit paragraph
     .
+
+    parse-name-from-file.
+        move spaces to csv-field(1) csv-field(2) csv-field(3)
+        move 1 to csv-field-idx
+
+        unstring name-from-file delimited by ","
+            into csv-field(1) csv-field(2) csv-field(3)
+        end-unstring
+
+        move csv-field(1) (1:6) to staged-employee-id
+        move csv-field(2) (1:20) to staged-name
+        move csv-field(3) (1:15) to staged-department
+        exit paragraph
+    .
+
+    store-or-reject-rec.
+        if rec-count is greater than or equal to max-people-recs
+            display "roster table full, rejecting employee " staged-employee-id
+            add 1 to reject-count
+            exit paragraph
+        end-if
+
+        perform check-duplicate-employee-id
+
+        if dup-found
+            display "duplicate employee id, rejecting " staged-employee-id
+            add 1 to reject-count
+            exit paragraph
+        end-if
+
+        add 1 to rec-count
+        move staged-employee-id to employee-id(rec-count)
+        move staged-name to the-name(rec-count)
+        move staged-department to department(rec-count)
+        exit paragraph
+    .
+
+    check-duplicate-employee-id.
+        set dup-found to false
+
+        perform varying idx-check from 1 by 1 until idx-check > rec-count
+            if employee-id(idx-check) = staged-employee-id
+                set dup-found to true
+                exit perform
+            end-if
+        end-perform
+        exit paragraph
+    .
 end program array-from-file.
 
 
@@ -72,12 +195,15 @@ environment division.
 data division.
     linkage section.
 
-        *> using an index for the table here for speed, extra overhead 
+        *> using an index for the table here for speed, extra overhead
         *> of managing the index maybe not justified in the caller since we had to already calc rec-count
         01 people-table.
-            05 the-name pic X(20)  occurs 0 to 13421772 times  *> max table size allowed
-                depending on rec-count  
-                indexed by idx.  
+            05 person-rec occurs 0 to 4026531 times  *> max table size allowed
+                depending on rec-count
+                indexed by idx.
+                10 employee-id pic 9(6).
+                10 the-name pic X(20).
+                10 department pic X(15).
 
         01 rec-count pic 9(3).
 
@@ -85,14 +211,16 @@ procedure division using people-table, rec-count.
 
     entry "hello" using people-table.
         perform varying idx from 1 by 1 until idx is greater than rec-count
-            display "Hello, " trim(the-name(idx)) "!"
+            display "Hello, " trim(the-name(idx)) "! (" employee-id(idx)
+                ", " trim(department(idx)) ")"
         end-perform
         exit paragraph
     .
 
-    entry "goodbye" using people-table, rec-count.  
+    entry "goodbye" using people-table, rec-count.
          perform varying idx from 1 by 1 until idx is greater than rec-count
-            display "Goodbye, " trim(the-name(idx)) "!"
+            display "Goodbye, " trim(the-name(idx)) "! (" employee-id(idx)
+                ", " trim(department(idx)) ")"
         end-perform
         exit paragraph
     .
