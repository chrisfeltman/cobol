@@ -0,0 +1,234 @@
+       >>source format is free
+identification division.
+    program-id. load-states-master.
+
+environment division.
+ configuration section.
+        repository.
+            function all intrinsic.
+    input-output section.
+        file-control.
+            select csvfile
+            assign to './states-master.csv'
+            organization is line sequential.
+
+            *> built under a temp name and swapped into place on a
+            *> successful run, so a failed/aborted load never leaves
+            *> states-lookup.db truncated or half-rebuilt
+            select states
+            assign to './datafiles/states-lookup.db.tmp'
+            organization is indexed
+            access mode is random
+            record key is state-code.
+
+            select auditfile
+            assign to './states-master.audit.log'
+            organization is line sequential.
+
+data division.
+    file section.
+        fd csvfile.
+        01 csv-rec pic X(60).
+
+        fd states.
+        01 states-rec.
+            05 state-code pic X(2).
+            05 state-name pic X(20).
+            05 fips-code  pic X(2).
+
+        fd auditfile.
+        01 audit-rec pic X(132).
+
+working-storage section.
+    01 read-count pic 9(7) value 0.
+    01 insert-count pic 9(7) value 0.
+    01 reject-count pic 9(7) value 0.
+
+    *> one row parsed out of states-master.csv: state-code,state-name,fips-code
+    01 in-code pic X(2).
+    01 in-name pic X(20).
+    01 in-fips pic X(2).
+    01 csv-field-idx pic 9(1).
+    01 csv-field pic X(60) occurs 3 times.
+
+    01 reject-reason pic X(40) value spaces.
+    01 rec-ok-switch pic 9(1) value 0.
+        88 rec-ok value 1 false 0.
+
+    *> codes already loaded this run, so a repeated code in the CSV is
+    *> rejected as a duplicate instead of silently overwriting the table;
+    *> sized well past the real state/territory count (same margin as
+    *> load-counties.cob/load-zips.cob) so new rows added to
+    *> states-master.csv don't need a recompile, and guarded by
+    *> seen-table-capacity below so a run that somehow exceeds even that
+    *> is rejected instead of silently overflowing working-storage
+    01 seen-count pic 9(5) value 0.
+    01 seen-table-capacity pic 9(5) value 10000.
+    01 seen-table pic X(2) occurs 10000 times indexed by seen-idx.
+    01 dup-flag pic 9(1) value 0.
+        88 dup-found value 1 false 0.
+
+    01 current-timestamp.
+        05 cur-year pic 9(4).
+        05 cur-month pic 9(2).
+        05 cur-day pic 9(2).
+        05 cur-hour pic 9(2).
+        05 cur-minute pic 9(2).
+        05 cur-second pic 9(2).
+
+procedure division.
+
+    main.
+        open input csvfile
+        open output auditfile
+        open output states
+
+        perform write-audit-header
+
+        perform until exit
+            read csvfile
+                at end
+                    exit perform
+                not at end
+                    add 1 to read-count
+                    perform process-csv-rec
+            end-read
+        end-perform
+
+        perform write-audit-trailer
+
+        close csvfile
+        close states
+        close auditfile
+
+        perform swap-in-new-states-db
+
+        display "states-master load done. read " read-count
+            " loaded " insert-count " rejected " reject-count
+        goback
+    .
+
+    *>*************************************************************
+    *> Atomically swap the freshly-built states-lookup.db.tmp in
+    *> over the live states-lookup.db: delete the old file (ignore
+    *> the not-found case on a first-ever run) then rename the new
+    *> one into place, so readers never see a truncated/partial file.
+    *>*************************************************************
+    swap-in-new-states-db.
+        call "CBL_DELETE_FILE" using './datafiles/states-lookup.db' end-call
+        call "CBL_RENAME_FILE" using './datafiles/states-lookup.db.tmp',
+            './datafiles/states-lookup.db' end-call
+    .
+
+    process-csv-rec.
+        move spaces to in-code in-name in-fips
+        move spaces to csv-field(1) csv-field(2) csv-field(3)
+        move 1 to csv-field-idx
+
+        unstring csv-rec delimited by ","
+            into csv-field(1) csv-field(2) csv-field(3)
+        end-unstring
+
+        move csv-field(1) (1:2) to in-code
+        move csv-field(2) (1:20) to in-name
+        move csv-field(3) (1:2) to in-fips
+
+        perform validate-csv-rec
+
+        if rec-ok and seen-count >= seen-table-capacity
+            set rec-ok to false
+            move "seen table at capacity" to reject-reason
+        end-if
+
+        if rec-ok
+            perform check-duplicate-code
+        end-if
+
+        if rec-ok
+            move in-code to state-code
+            move in-name to state-name
+            move in-fips to fips-code
+            write states-rec
+            add 1 to insert-count
+            move in-code to seen-table(seen-idx)
+            add 1 to seen-count
+            perform write-audit-detail-ok
+        else
+            add 1 to reject-count
+            perform write-audit-detail-reject
+        end-if
+    .
+
+    validate-csv-rec.
+        set rec-ok to true
+        move spaces to reject-reason
+
+        if in-code = spaces or in-code not alphabetic
+            set rec-ok to false
+            move "bad state code" to reject-reason
+        end-if
+
+        if rec-ok and function trim(in-name) = spaces
+            set rec-ok to false
+            move "blank state name" to reject-reason
+        end-if
+
+        if rec-ok and in-fips not numeric
+            set rec-ok to false
+            move "bad fips code" to reject-reason
+        end-if
+    .
+
+    check-duplicate-code.
+        set dup-found to false
+        set seen-idx to 1
+        perform varying seen-idx from 1 by 1 until seen-idx > seen-count
+            if seen-table(seen-idx) = in-code
+                set dup-found to true
+                exit perform
+            end-if
+        end-perform
+
+        if dup-found
+            set rec-ok to false
+            move "duplicate state code" to reject-reason
+        end-if
+    .
+
+    write-audit-header.
+        move function current-date to current-timestamp
+        move spaces to audit-rec
+        string "states-master load started " cur-year "-" cur-month "-"
+            cur-day " " cur-hour ":" cur-minute ":" cur-second
+            into audit-rec
+        write audit-rec
+    .
+
+    write-audit-detail-ok.
+        move spaces to audit-rec
+        string "LOADED " in-code " " function trim(in-name)
+            into audit-rec
+        write audit-rec
+    .
+
+    write-audit-detail-reject.
+        move spaces to audit-rec
+        string "REJECTED " csv-field(1) " - " reject-reason
+            into audit-rec
+        write audit-rec
+    .
+
+    write-audit-trailer.
+        move function current-date to current-timestamp
+        move spaces to audit-rec
+        string "states-master load finished " cur-year "-" cur-month "-"
+            cur-day " " cur-hour ":" cur-minute ":" cur-second
+            into audit-rec
+        write audit-rec
+
+        move spaces to audit-rec
+        string "read " read-count " loaded " insert-count
+            " rejected " reject-count
+            into audit-rec
+        write audit-rec
+    .
