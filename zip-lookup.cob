@@ -0,0 +1,42 @@
+       >>source format is free
+identification division.
+    program-id. zip-lookup.
+
+environment division.
+    input-output section.
+        file-control.
+            select zipfile
+            assign to './datafiles/zip-lookup.db'
+            organization is indexed
+            access mode is dynamic
+            record key is zip-code.
+
+data division.
+    file section.
+
+        fd zipfile.
+        01 zip-rec.
+            05 zip-code pic X(5).
+            05 zip-state-code pic X(2).
+            05 fips-code pic X(2).
+
+    working-storage section.
+        01 user-input pic X(4096).
+
+procedure division.
+
+    main.
+        open input zipfile
+        accept user-input from argument-value
+        move user-input (1:5) to zip-code
+
+        read zipfile
+            invalid key
+                move 1 to return-code
+            not invalid key
+                display function trim(zip-state-code) space function trim(fips-code) upon stdout
+        end-read
+
+        close zipfile
+        goback
+    .
