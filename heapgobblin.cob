@@ -6,10 +6,65 @@ environment division.
  configuration section.
         repository.
             function all intrinsic.
+    input-output section.
+        file-control.
+            *> one line per run, so repeated QA runs build up a history
+            *> instead of only ever flashing a pass/fail on the console
+            select qareportfile
+            assign to './heapgobblin-qa.log'
+            organization is line sequential.
+
 data division.
+    file section.
+
+        fd qareportfile.
+        01 qa-report-rec pic X(140).
+
      working-storage section.
 
-        01 rec-pointer usage pointer value null.
+        *> bounded, freed-when-done allocation instead of the original
+        *> gobble-until-the-heap-dies loop -- this now has to be safe
+        *> to run over and over on the same box without ever starving
+        *> it, so the test size is a small fixed ceiling, not "all of it"
+        01 chunk-size pic 9(9) comp value 10485760.        *> 10MB/chunk
+        01 max-test-chunks pic 9(3) value 50.              *> 500MB ceiling
+        01 min-expected-bytes pic 9(9) comp value 104857600. *> 100MB pass bar
+
+        01 chunk-pointers.
+            05 chunk-pointer-entry usage pointer occurs 50 times.
+
+        01 chunk-idx pic 9(3) value zero.
+        01 chunk-count pic 9(3) value zero.
+        01 total-allocated-bytes pic 9(9) comp value zero.
+
+        01 alloc-failed-flag pic 9(1) value 0.
+            88 alloc-failed value 1 false 0.
+
+        01 qa-result pic X(4) value "FAIL".
+        01 total-allocated-display pic 9(9).
+
+        *> the shop's batch wrapper exports the compiler/runtime level
+        *> it built and ran this job with -- logged alongside the pass
+        *> bar so a QA history doesn't silently span a runtime upgrade
+        01 runtime-version pic X(20) value spaces.
+
+        01 file-info.
+            05 file-size-in-bytes pic 9(18) comp.
+            05 mod-dd pic 9(2) comp.
+            05 mod-mo pic 9(2) comp.
+            05 mod-yyyy pic 9(4) comp.
+            05 mod-hh pic 9(2) comp.
+            05 mod-mm pic 9(2) comp.
+            05 mod-ss pic 9(2) comp.
+            05 filler pic 9(2) comp.
+
+        01 current-timestamp.
+            05 cur-year pic 9(4).
+            05 cur-month pic 9(2).
+            05 cur-day pic 9(2).
+            05 cur-hour pic 9(2).
+            05 cur-minute pic 9(2).
+            05 cur-second pic 9(2).
 
 procedure division.
 
@@ -19,16 +74,97 @@ procedure division.
             display spaces
             call "C$SLEEP" using 2 end-call
 
-            perform until exit
-                allocate 1024 * 1024 * 100 characters returning rec-pointer
-                if rec-pointer equals null
-                    display "MWAHAHAHA! Your heap is all gone!"
-                    exit perform
+            perform gobble-up-to-ceiling
+            perform release-gobbled-memory
+            perform judge-and-report-result
+
+            display spaces
+            display "heap goblin QA check finished, verdict " qa-result
+            goback
+        .
+
+        *>*************************************************************
+        *> Allocate chunk-size bytes at a time, up to max-test-chunks,
+        *> stopping early (without treating it as a failure) if the
+        *> heap can't even supply the ceiling -- this is a capacity
+        *> measurement, not a contest to see how far it can crash.
+        *>*************************************************************
+        gobble-up-to-ceiling.
+
+            move zero to chunk-count
+            move zero to total-allocated-bytes
+            set alloc-failed to false
+
+            perform varying chunk-idx from 1 by 1
+                    until chunk-idx > max-test-chunks or alloc-failed
+
+                allocate chunk-size characters
+                    returning chunk-pointer-entry(chunk-idx)
+
+                if chunk-pointer-entry(chunk-idx) equal to null
+                    display "heap ran dry early, stopping the measurement"
+                    set alloc-failed to true
+                else
+                    add 1 to chunk-count
+                    add chunk-size to total-allocated-bytes
+                    display "OMNOMNOM! Gobbled 10MB of the heap @"
+                        chunk-pointer-entry(chunk-idx)
                 end-if
-                display "OMNOMNOM! Gobbled 100MB of the heap @" rec-pointer
             end-perform
 
+            exit paragraph
         .
 
-           
+        *>*************************************************************
+        *> Free every chunk this run allocated -- a repeatable check
+        *> must give the heap back, or each run would leave the next
+        *> one with less room than it started with.
+        *>*************************************************************
+        release-gobbled-memory.
+
+            display spaces
+            display "giving the heap back..."
+
+            perform varying chunk-idx from 1 by 1 until chunk-idx > chunk-count
+                free chunk-pointer-entry(chunk-idx)
+            end-perform
 
+            exit paragraph
+        .
+
+        judge-and-report-result.
+
+            move spaces to runtime-version
+            accept runtime-version from environment "COB_RUNTIME_VERSION"
+            if runtime-version equal to spaces
+                move "unknown" to runtime-version
+            end-if
+
+            if total-allocated-bytes >= min-expected-bytes
+                move "PASS" to qa-result
+            else
+                move "FAIL" to qa-result
+            end-if
+
+            call "CBL_CHECK_FILE_EXIST" using './heapgobblin-qa.log', file-info end-call
+            if return-code equal to 0
+                open extend qareportfile
+            else
+                open output qareportfile
+            end-if
+
+            move function current-date to current-timestamp
+            move total-allocated-bytes to total-allocated-display
+            move spaces to qa-report-rec
+            string "run " cur-year "-" cur-month "-" cur-day
+                " " cur-hour ":" cur-minute ":" cur-second
+                " chunks=" chunk-count
+                " bytes=" total-allocated-display
+                " result=" qa-result
+                " runtime=" function trim(runtime-version)
+                into qa-report-rec
+            write qa-report-rec
+
+            close qareportfile
+            exit paragraph
+        .
