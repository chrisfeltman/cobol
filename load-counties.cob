@@ -0,0 +1,210 @@
+       >>source format is free
+identification division.
+    program-id. load-counties.
+
+environment division.
+ configuration section.
+        repository.
+            function all intrinsic.
+    input-output section.
+        file-control.
+            select csvfile
+            assign to './counties-master.csv'
+            organization is line sequential.
+
+            select counties
+            assign to './datafiles/counties-lookup.db'
+            organization is indexed
+            access mode is random
+            record key is county-key.
+
+            select auditfile
+            assign to './counties-master.audit.log'
+            organization is line sequential.
+
+data division.
+    file section.
+        fd csvfile.
+        01 csv-rec pic X(80).
+
+        fd counties.
+        01 county-rec.
+            05 county-key.
+                10 county-state-code pic X(2).
+                10 county-code pic X(3).
+            05 county-name pic X(30).
+
+        fd auditfile.
+        01 audit-rec pic X(132).
+
+working-storage section.
+    01 read-count pic 9(7) value 0.
+    01 insert-count pic 9(7) value 0.
+    01 reject-count pic 9(7) value 0.
+
+    *> one row parsed out of counties-master.csv:
+    *> state-code,county-code,county-name
+    01 in-state-code pic X(2).
+    01 in-county-code pic X(3).
+    01 in-county-name pic X(30).
+    01 csv-field pic X(80) occurs 3 times.
+
+    01 reject-reason pic X(40) value spaces.
+    01 rec-ok-switch pic 9(1) value 0.
+        88 rec-ok value 1 false 0.
+
+    *> keys already loaded this run, so a repeated (state,county) pair
+    *> in the CSV is rejected as a duplicate rather than overwriting
+    *> what was already written
+    01 seen-count pic 9(6) value 0.
+    01 seen-table occurs 5000 times indexed by seen-idx.
+        05 seen-key pic X(5).
+    01 dup-flag pic 9(1) value 0.
+        88 dup-found value 1 false 0.
+
+    01 current-timestamp.
+        05 cur-year pic 9(4).
+        05 cur-month pic 9(2).
+        05 cur-day pic 9(2).
+        05 cur-hour pic 9(2).
+        05 cur-minute pic 9(2).
+        05 cur-second pic 9(2).
+
+procedure division.
+
+    main.
+        open input csvfile
+        open output auditfile
+        open output counties
+
+        perform write-audit-header
+
+        perform until exit
+            read csvfile
+                at end
+                    exit perform
+                not at end
+                    add 1 to read-count
+                    perform process-csv-rec
+            end-read
+        end-perform
+
+        perform write-audit-trailer
+
+        close csvfile
+        close counties
+        close auditfile
+
+        display "counties load done. read " read-count
+            " loaded " insert-count " rejected " reject-count
+        goback
+    .
+
+    process-csv-rec.
+        move spaces to in-state-code in-county-code in-county-name
+        move spaces to csv-field(1) csv-field(2) csv-field(3)
+
+        unstring csv-rec delimited by ","
+            into csv-field(1) csv-field(2) csv-field(3)
+        end-unstring
+
+        move csv-field(1) (1:2) to in-state-code
+        move csv-field(2) (1:3) to in-county-code
+        move csv-field(3) (1:30) to in-county-name
+
+        perform validate-csv-rec
+
+        if rec-ok
+            perform check-duplicate-key
+        end-if
+
+        if rec-ok
+            move in-state-code to county-state-code
+            move in-county-code to county-code
+            move in-county-name to county-name
+            write county-rec
+            add 1 to insert-count
+            add 1 to seen-count
+            move in-state-code to seen-key(seen-count) (1:2)
+            move in-county-code to seen-key(seen-count) (3:3)
+            perform write-audit-detail-ok
+        else
+            add 1 to reject-count
+            perform write-audit-detail-reject
+        end-if
+    .
+
+    validate-csv-rec.
+        set rec-ok to true
+        move spaces to reject-reason
+
+        if in-state-code = spaces or in-state-code not alphabetic
+            set rec-ok to false
+            move "bad state code" to reject-reason
+        end-if
+
+        if rec-ok and in-county-code not numeric
+            set rec-ok to false
+            move "bad county code" to reject-reason
+        end-if
+
+        if rec-ok and function trim(in-county-name) = spaces
+            set rec-ok to false
+            move "blank county name" to reject-reason
+        end-if
+    .
+
+    check-duplicate-key.
+        set dup-found to false
+        perform varying seen-idx from 1 by 1 until seen-idx > seen-count
+            if in-state-code = seen-key(seen-idx) (1:2)
+            and in-county-code = seen-key(seen-idx) (3:3)
+                set dup-found to true
+                exit perform
+            end-if
+        end-perform
+
+        if dup-found
+            set rec-ok to false
+            move "duplicate state/county code" to reject-reason
+        end-if
+    .
+
+    write-audit-header.
+        move function current-date to current-timestamp
+        move spaces to audit-rec
+        string "counties load started " cur-year "-" cur-month "-"
+            cur-day " " cur-hour ":" cur-minute ":" cur-second
+            into audit-rec
+        write audit-rec
+    .
+
+    write-audit-detail-ok.
+        move spaces to audit-rec
+        string "LOADED " in-state-code " " in-county-code " "
+            function trim(in-county-name)
+            into audit-rec
+        write audit-rec
+    .
+
+    write-audit-detail-reject.
+        move spaces to audit-rec
+        string "REJECTED " csv-field(1) " " csv-field(2) " - " reject-reason
+            into audit-rec
+        write audit-rec
+    .
+
+    write-audit-trailer.
+        move function current-date to current-timestamp
+        move spaces to audit-rec
+        string "counties load finished " cur-year "-" cur-month "-"
+            cur-day " " cur-hour ":" cur-minute ":" cur-second
+            into audit-rec
+        write audit-rec
+
+        move spaces to audit-rec
+        string "read " read-count " loaded " insert-count
+            " rejected " reject-count
+            into audit-rec
+        write audit-rec
+    .
