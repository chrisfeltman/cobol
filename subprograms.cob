@@ -2,53 +2,60 @@
 identification division.
     program-id. sub-driver.
 
+environment division.
+    input-output section.
+        file-control.
+            select roster
+            assign to './roster.dat'
+            organization is line sequential.
+
 data division.
+    file section.
+
+        fd roster.
+        01 roster-rec pic X(20).
+
      working-storage section.
         01 people-table.
             05 the-name pic X(20) occurs 10 times indexed by idx.
 
+        *> how many slots init-array actually filled from roster.dat --
+        *> passed to hello/goodbye so they loop on what was really
+        *> loaded instead of assuming the table is always full
+        01 people-count pic 9(2) value zero.
+
 procedure division.
 
     main.
         perform init-array
-        call "talker" using by reference people-table end-call
+        call "talker" using by reference people-table, by reference people-count end-call
         display spaces
-        call "goodbye" using  by reference people-table end-call
+        call "goodbye" using  by reference people-table, by reference people-count end-call
         exit program
     .
 
     init-array.
 
+        open input roster
         set idx to 1
 
-        move "Kevin" to the-name(idx)
-        set idx up by 1
-    
-        move "Susan" to the-name(idx)
-        set idx up by 1
-    
-        move "Fred" to the-name(idx)
-        set idx up by 1
-   
-        move "Steve" to the-name(idx)
-        set idx up by 1
-
-        move "Belinda" to the-name(idx)
-        set idx up by 1
-
-        move "Rohit" to the-name(idx)
-        set idx up by 1
-
-        move "Mary" to the-name(idx)
-        set idx up by 1
-
-        move "Kyle" to the-name(idx)
-        set idx up by 1
-
-        move "Ashley" to the-name(idx)
-        set idx up by 1
+        perform until exit
+            if idx is greater than 10
+                exit perform
+            end-if
+
+            read roster
+                at end
+                    exit perform
+                not at end
+                    move roster-rec to the-name(idx)
+                    set idx up by 1
+            end-read
+        end-perform
 
-        move "Petunia" to the-name(idx)
+        close roster
+        move idx to people-count
+        subtract 1 from people-count
         exit paragraph
     .
 end program sub-driver.
@@ -65,18 +72,19 @@ data division.
     linkage section.
         01 people-table.
             05 the-name pic X(20) occurs 10 times indexed by idx.
+        01 people-count pic 9(2).
 
-procedure division using people-table.
+procedure division using people-table, people-count.
 
-    entry "hello" using people-table.
-        perform varying idx from 1 by 1 until idx is greater than 10
+    entry "hello" using people-table, people-count.
+        perform varying idx from 1 by 1 until idx is greater than people-count
             display "Hello, " trim(the-name(idx)) "!"
         end-perform
         exit paragraph
     .
 
-    entry "goodbye" using people-table.  
-         perform varying idx from 1 by 1 until idx is greater than 10
+    entry "goodbye" using people-table, people-count.
+         perform varying idx from 1 by 1 until idx is greater than people-count
             display "Goodbye, " trim(the-name(idx)) "!"
         end-perform
         exit paragraph
