@@ -0,0 +1,204 @@
+       >>source format is free
+identification division.
+    program-id. load-zips.
+
+environment division.
+ configuration section.
+        repository.
+            function all intrinsic.
+    input-output section.
+        file-control.
+            select csvfile
+            assign to './zips-master.csv'
+            organization is line sequential.
+
+            select zipfile
+            assign to './datafiles/zip-lookup.db'
+            organization is indexed
+            access mode is random
+            record key is zip-code.
+
+            select auditfile
+            assign to './zips-master.audit.log'
+            organization is line sequential.
+
+data division.
+    file section.
+        fd csvfile.
+        01 csv-rec pic X(40).
+
+        fd zipfile.
+        01 zip-rec.
+            05 zip-code pic X(5).
+            05 zip-state-code pic X(2).
+            05 fips-code pic X(2).
+
+        fd auditfile.
+        01 audit-rec pic X(132).
+
+working-storage section.
+    01 read-count pic 9(7) value 0.
+    01 insert-count pic 9(7) value 0.
+    01 reject-count pic 9(7) value 0.
+
+    *> one row parsed out of zips-master.csv: zip-code,state-code,fips-code
+    01 in-zip pic X(5).
+    01 in-state-code pic X(2).
+    01 in-fips pic X(2).
+    01 csv-field pic X(40) occurs 3 times.
+
+    01 reject-reason pic X(40) value spaces.
+    01 rec-ok-switch pic 9(1) value 0.
+        88 rec-ok value 1 false 0.
+
+    *> zips already loaded this run, so a repeated zip in the CSV is
+    *> rejected as a duplicate rather than overwriting what was loaded
+    01 seen-count pic 9(6) value 0.
+    01 seen-table pic X(5) occurs 45000 times indexed by seen-idx.
+    01 dup-flag pic 9(1) value 0.
+        88 dup-found value 1 false 0.
+
+    01 current-timestamp.
+        05 cur-year pic 9(4).
+        05 cur-month pic 9(2).
+        05 cur-day pic 9(2).
+        05 cur-hour pic 9(2).
+        05 cur-minute pic 9(2).
+        05 cur-second pic 9(2).
+
+procedure division.
+
+    main.
+        open input csvfile
+        open output auditfile
+        open output zipfile
+
+        perform write-audit-header
+
+        perform until exit
+            read csvfile
+                at end
+                    exit perform
+                not at end
+                    add 1 to read-count
+                    perform process-csv-rec
+            end-read
+        end-perform
+
+        perform write-audit-trailer
+
+        close csvfile
+        close zipfile
+        close auditfile
+
+        display "zip load done. read " read-count
+            " loaded " insert-count " rejected " reject-count
+        goback
+    .
+
+    process-csv-rec.
+        move spaces to in-zip in-state-code in-fips
+        move spaces to csv-field(1) csv-field(2) csv-field(3)
+
+        unstring csv-rec delimited by ","
+            into csv-field(1) csv-field(2) csv-field(3)
+        end-unstring
+
+        move csv-field(1) (1:5) to in-zip
+        move csv-field(2) (1:2) to in-state-code
+        move csv-field(3) (1:2) to in-fips
+
+        perform validate-csv-rec
+
+        if rec-ok
+            perform check-duplicate-zip
+        end-if
+
+        if rec-ok
+            move in-zip to zip-code
+            move in-state-code to zip-state-code
+            move in-fips to fips-code
+            write zip-rec
+            add 1 to insert-count
+            add 1 to seen-count
+            move in-zip to seen-table(seen-count)
+            perform write-audit-detail-ok
+        else
+            add 1 to reject-count
+            perform write-audit-detail-reject
+        end-if
+    .
+
+    validate-csv-rec.
+        set rec-ok to true
+        move spaces to reject-reason
+
+        if in-zip not numeric
+            set rec-ok to false
+            move "bad zip code" to reject-reason
+        end-if
+
+        if rec-ok and (in-state-code = spaces or in-state-code not alphabetic)
+            set rec-ok to false
+            move "bad state code" to reject-reason
+        end-if
+
+        if rec-ok and in-fips not numeric
+            set rec-ok to false
+            move "bad fips code" to reject-reason
+        end-if
+    .
+
+    check-duplicate-zip.
+        set dup-found to false
+        perform varying seen-idx from 1 by 1 until seen-idx > seen-count
+            if seen-table(seen-idx) = in-zip
+                set dup-found to true
+                exit perform
+            end-if
+        end-perform
+
+        if dup-found
+            set rec-ok to false
+            move "duplicate zip code" to reject-reason
+        end-if
+    .
+
+    write-audit-header.
+        move function current-date to current-timestamp
+        move spaces to audit-rec
+        string "zip load started " cur-year "-" cur-month "-"
+            cur-day " " cur-hour ":" cur-minute ":" cur-second
+            into audit-rec
+        write audit-rec
+    .
+
+    write-audit-detail-ok.
+        move spaces to audit-rec
+        string "LOADED " in-zip " " in-state-code " " in-fips
+            into audit-rec
+        write audit-rec
+    .
+
+    write-audit-detail-reject.
+        move spaces to audit-rec
+        string "REJECTED " csv-field(1) " " csv-field(2) " " csv-field(3)
+            " - " reject-reason
+            into audit-rec
+        write audit-rec
+    .
+
+    write-audit-trailer.
+        move function current-date to current-timestamp
+        move spaces to audit-rec
+        string "zip load finished " cur-year "-" cur-month "-"
+            cur-day " " cur-hour ":" cur-minute ":" cur-second
+            into audit-rec
+        write audit-rec
+
+        move spaces to audit-rec
+        string "read " read-count " loaded " insert-count
+            " rejected " reject-count
+            into audit-rec
+        write audit-rec
+    .
