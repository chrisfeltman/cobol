@@ -12,13 +12,56 @@ environment division.
             assign to 'fixedwidth.txt'
             organization is line sequential.
 
+            select rejectfile
+            assign to 'fixedwidth.rejects'
+            organization is line sequential.
+
+            select reconfile
+            assign to 'fixedwidth.reconciliation.rpt'
+            organization is line sequential.
+
+            select checkpointfile
+            assign to 'fixedwidth.ckpt'
+            organization is line sequential.
+
             select recfile
             assign to 'fixedwidth.rec'
             organization is line sequential.
 
+            select loadstage-sqlite
+            assign to 'sqlite-stage.csv'
+            organization is line sequential.
+
+            select loadstage-mongo
+            assign to 'mongo-stage.jsonl'
+            organization is line sequential.
+
+            select loadstage-redis
+            assign to 'redis-stage.txt'
+            organization is line sequential.
+
+            *> scratch copies used to truncate a stage file back to the
+            *> line count it held as of the last checkpoint, so a
+            *> restart doesn't re-stage (and later re-import) records
+            *> that were already written to the stage file after that
+            *> checkpoint but before the crash
+            select loadstage-sqlite-trunc
+            assign to 'sqlite-stage.csv.tmp'
+            organization is line sequential.
+
+            select loadstage-mongo-trunc
+            assign to 'mongo-stage.jsonl.tmp'
+            organization is line sequential.
+
+            select loadstage-redis-trunc
+            assign to 'redis-stage.txt.tmp'
+            organization is line sequential.
+
 data division.
 	file section.
-	    fd myfile.
+	    fd myfile
+	        record varying in size from 1 to 90 characters
+	        depending on my-rec-length.
 	    01 my-rec.
 		    02 my-id pic X(37).
             02 my-age pic X(3).
@@ -29,14 +72,171 @@ data division.
         fd recfile.
         01 recfile-rec pic X(256).
 
+        fd rejectfile.
+        01 reject-rec pic X(200).
+
+        fd reconfile.
+        01 recon-rec pic X(200).
+
+        fd checkpointfile.
+        01 checkpoint-rec.
+            02 ckpt-rec-count pic 9(9).
+            02 ckpt-reject-count pic 9(9).
+            02 ckpt-sqlite-staged pic 9(9).
+            02 ckpt-mongo-staged pic 9(9).
+            02 ckpt-redis-staged pic 9(9).
+
+        fd loadstage-sqlite.
+        01 sqlite-stage-rec pic X(300).
+
+        fd loadstage-mongo.
+        01 mongo-stage-rec pic X(300).
+
+        fd loadstage-redis.
+        01 redis-stage-rec pic X(300).
+
+        fd loadstage-sqlite-trunc.
+        01 sqlite-trunc-rec pic X(300).
+
+        fd loadstage-mongo-trunc.
+        01 mongo-trunc-rec pic X(300).
+
+        fd loadstage-redis-trunc.
+        01 redis-trunc-rec pic X(300).
+
 
 working-storage section.
-    01 rec-count pic 9(5) value 0.
-    01 argv pic X(4).
-    01 recs-to-read pic 9(4).
+    01 rec-count pic 9(9) value 0.
+
+    *> rec-count/reject-count are cumulative across a restart (they're
+    *> exactly what the checkpoint resumes), so fixedwidth.rec's own
+    *> %run-start/%run-end trailer needs its own counters -- just the
+    *> records this run itself appended between those two markers --
+    *> instead of reporting the job-to-date cumulative totals
+    01 run-rec-count pic 9(9) value 0.
+    01 run-reject-count pic 9(7) value 0.
+
+    *> the expected length of a fully populated my-rec (37+3+4+40+6).
+    *> a short physical line would otherwise just be read as my-rec
+    *> padded with trailing spaces, with no way to tell a genuinely
+    *> blank nimbus from a line that was truncated before it -- this
+    *> is how we catch that instead of quietly trusting bad fields.
+    01 my-rec-length pic 9(4) value 0.
+    01 my-rec-expected-length pic 9(4) value 90.
+    01 rec-length-ok-switch pic 9(1) value 0.
+        88 rec-length-ok value 1 false 0.
+    01 reject-count pic 9(7) value 0.
+
+    *> staged in a field wide enough to hold any realistic argument so
+    *> an over-length value can be caught and rejected, rather than
+    *> accepted straight into the 9-character argv below where an
+    *> ACCEPT ... FROM ARGUMENT-VALUE would silently truncate it before
+    *> the numeric check ever sees it
+    01 argv-raw pic X(40) value spaces.
+    01 argv pic X(9) value spaces.
+    01 recs-to-read pic 9(9) value 0.
+    01 process-all-switch pic 9(1) value 0.
+        88 process-all-records value 1 false 0.
     01 command pic X(300).
     01 sys-response pic X(1024).
 
+    *> generic CSV-field-quoting workspace, shared by every field we
+    *> stage for the sqlite load -- RFC4180 style: wrap in double
+    *> quotes, double up any embedded double quote. this keeps a
+    *> description (or any other field) containing a quote, comma or
+    *> apostrophe from corrupting the load the way the old hand-built
+    *> "insert into ... values('...')" string did.
+    01 csv-in pic X(40) value spaces.
+    01 csv-trimmed pic X(40) value spaces.
+    01 csv-trimmed-len pic 9(3) value 0.
+    01 csv-char-idx pic 9(3) value 0.
+    01 csv-one-char pic X(1) value space.
+    01 csv-out pic X(90) value spaces.
+    01 csv-out-len pic 9(3) value 0.
+
+    01 id-q pic X(90) value spaces.
+    01 id-q-len pic 9(3) value 0.
+    01 age-q pic X(90) value spaces.
+    01 age-q-len pic 9(3) value 0.
+    01 initial-q pic X(90) value spaces.
+    01 initial-q-len pic 9(3) value 0.
+    01 description-q pic X(90) value spaces.
+    01 description-q-len pic 9(3) value 0.
+    01 nimbus-q pic X(90) value spaces.
+    01 nimbus-q-len pic 9(3) value 0.
+
+    01 sqlite-staged-count pic 9(7) value 0.
+    01 sqlite-load-count pic 9(7) value 0.
+    01 sqlite-fail-count pic 9(7) value 0.
+
+    *> generic backslash/double-quote escaping workspace, shared by
+    *> the mongo (JSON) and redis (quoted command argument) stagers --
+    *> both formats use the same backslash-escape-the-quote rule, so
+    *> one helper covers both instead of two near-duplicate ones.
+    01 esc-in pic X(40) value spaces.
+    01 esc-trimmed pic X(40) value spaces.
+    01 esc-trimmed-len pic 9(3) value 0.
+    01 esc-char-idx pic 9(3) value 0.
+    01 esc-one-char pic X(1) value space.
+    01 esc-out pic X(90) value spaces.
+    01 esc-out-len pic 9(3) value 0.
+
+    01 id-e pic X(90) value spaces.
+    01 id-e-len pic 9(3) value 0.
+    01 age-e pic X(90) value spaces.
+    01 age-e-len pic 9(3) value 0.
+    01 initial-e pic X(90) value spaces.
+    01 initial-e-len pic 9(3) value 0.
+    01 description-e pic X(90) value spaces.
+    01 description-e-len pic 9(3) value 0.
+    01 nimbus-e pic X(90) value spaces.
+    01 nimbus-e-len pic 9(3) value 0.
+
+    01 mongo-staged-count pic 9(7) value 0.
+    01 mongo-load-count pic 9(7) value 0.
+    01 mongo-fail-count pic 9(7) value 0.
+
+    01 redis-staged-count pic 9(7) value 0.
+    01 redis-load-count pic 9(7) value 0.
+    01 redis-fail-count pic 9(7) value 0.
+
+    *> which downstream destination(s) this run should push to, given
+    *> at runtime as a "+"-separated list in the second command-line
+    *> argument (e.g. "SQLITE+MONGO", or "ALL"). replaces the old
+    *> habit of commenting/uncommenting perform statements in main
+    *> and recompiling every time the destinations change.
+    01 dest-param pic X(40) value spaces.
+    01 dest-tokens pic X(10) occurs 4 times value spaces.
+    01 dest-tok-idx pic 9(1) value 0.
+
+    01 sqlite-switch pic 9(1) value 0.
+        88 sqlite-enabled value 1 false 0.
+    01 mongo-switch pic 9(1) value 0.
+        88 mongo-enabled value 1 false 0.
+    01 redis-switch pic 9(1) value 0.
+        88 redis-enabled value 1 false 0.
+    01 file-switch pic 9(1) value 0.
+        88 file-enabled value 1 false 0.
+
+    *> checkpoint/restart for large extracts: fixedwidth.ckpt holds
+    *> the record count as of the last checkpoint interval. a run
+    *> that finishes cleanly deletes it; a run that starts with one
+    *> already on disk skips that many source records and resumes
+    *> appending instead of starting the extract over from scratch.
+    01 restart-count pic 9(9) value 0.
+    01 skip-counter pic 9(9) value 0.
+    01 checkpoint-interval pic 9(9) value 1000.
+
+    *> per-destination staged-row counts as of the last checkpoint, so
+    *> a restart can truncate each stage file back to exactly that
+    *> many lines before resuming -- without this, lines staged after
+    *> the last checkpoint but before a crash get re-staged (and later
+    *> re-imported) a second time
+    01 restart-sqlite-staged pic 9(9) value 0.
+    01 restart-mongo-staged pic 9(9) value 0.
+    01 restart-redis-staged pic 9(9) value 0.
+    01 trunc-lines-copied pic 9(9) value 0.
+
     01 file-info.
         05 File-Size-In-Bytes PIC 9(18) COMP.
         05 Mod-DD PIC 9(2) COMP. *> Modification Time
@@ -51,26 +251,96 @@ procedure division.
 
 main.
     display "fixed file reader starting..."
-    accept argv from argument-value
-    move argv to recs-to-read
-    if recs-to-read is not numeric
-        display "Error:" space argv space "is not a number"
-        stop run
+    accept argv-raw from argument-value
+    if function trim(argv-raw) equal to "ALL" or function trim(argv-raw) equal to "all"
+        set process-all-records to true
+    else
+        if function length(function trim(argv-raw)) > length of argv
+            display "Error:" space trim(argv-raw) space "is not a number or ALL"
+            stop run
+        end-if
+        if function trim(argv-raw) is not numeric
+            display "Error:" space trim(argv-raw) space "is not a number or ALL"
+            stop run
+        end-if
+        move function trim(argv-raw) to recs-to-read
     end-if
 
+    accept dest-param from argument-value
+    perform parse-destinations
+
+    perform load-checkpoint
+
     open input myfile
+    if restart-count greater than 0
+        perform skip-to-checkpoint
+        move restart-count to rec-count
+        open extend rejectfile
+        display "resuming from checkpoint at record " restart-count
+    else
+        open output rejectfile
+    end-if
     display "file open"
-		
+
+    if file-enabled
+        perform check-recfile-exists
+        perform write-recfile-header
+    end-if
+    if sqlite-enabled
+        if restart-count greater than 0
+            perform truncate-sqlite-stage
+            move restart-sqlite-staged to sqlite-staged-count
+            open extend loadstage-sqlite
+        else
+            open output loadstage-sqlite
+        end-if
+    end-if
+    if mongo-enabled
+        if restart-count greater than 0
+            perform truncate-mongo-stage
+            move restart-mongo-staged to mongo-staged-count
+            open extend loadstage-mongo
+        else
+            open output loadstage-mongo
+        end-if
+    end-if
+    if redis-enabled
+        if restart-count greater than 0
+            perform truncate-redis-stage
+            move restart-redis-staged to redis-staged-count
+            open extend loadstage-redis
+        else
+            open output loadstage-redis
+        end-if
+    end-if
+
     perform until exit
         read myfile
-		    not at end 
+		    not at end
                 add 1 to rec-count
-                *>perform display-output
-                *>perform put-to-redis-hash
-                *>perform write-recfile-rec
-                *>perform insert-sqlite-record
-                perform insert-mongodb-record
-                if rec-count greater than recs-to-read
+                add 1 to run-rec-count
+                perform validate-rec-length
+                if rec-length-ok
+                    *>perform display-output
+                    if file-enabled
+                        perform write-recfile-rec
+                    end-if
+                    if sqlite-enabled
+                        perform stage-sqlite-record
+                    end-if
+                    if mongo-enabled
+                        perform stage-mongo-record
+                    end-if
+                    if redis-enabled
+                        perform stage-redis-record
+                    end-if
+                else
+                    perform write-length-reject-rec
+                end-if
+                if function mod(rec-count, checkpoint-interval) equal to 0
+                    perform write-checkpoint
+                end-if
+                if not process-all-records and rec-count greater than recs-to-read
                     exit perform
                 end-if
             at end
@@ -79,13 +349,98 @@ main.
 	        end-read
     end-perform
 
-	display "read " rec-count " records"			
+	display "read " rec-count " records"
+	display "rejected " reject-count " record(s) for a bad line length"
 	close myfile
-    *>close recfile
-				
+    close rejectfile
+    if file-enabled
+        perform write-recfile-trailer
+        close recfile
+    end-if
+
+    if sqlite-enabled
+        close loadstage-sqlite
+        perform load-sqlite-staged-records
+    end-if
+    if mongo-enabled
+        close loadstage-mongo
+        perform load-mongo-staged-records
+    end-if
+    if redis-enabled
+        close loadstage-redis
+        perform load-redis-staged-records
+    end-if
+
+    *> cleared as soon as every enabled destination's bulk load has
+    *> run, not after the reconciliation report -- that keeps the
+    *> window in which a checkpoint survives a completed load (and so
+    *> could trigger a duplicate re-import on the next restart) as
+    *> small as possible
+    perform clear-checkpoint
+    perform write-reconciliation-report
+
     stop run
     .
 
+    *> a short line reads in as my-rec padded with trailing spaces,
+    *> so my-rec-length (populated by the RECORD VARYING ... DEPENDING
+    *> ON clause on myfile) is the only reliable way to tell that
+    *> apart from a record whose trailing fields are genuinely blank.
+    validate-rec-length.
+        if my-rec-length equal to my-rec-expected-length
+            set rec-length-ok to true
+        else
+            set rec-length-ok to false
+        end-if
+        exit paragraph
+    .
+
+    write-length-reject-rec.
+        display "*** BAD LINE LENGTH on record " rec-count ": expected "
+            my-rec-expected-length " got " my-rec-length " ***"
+        move spaces to reject-rec
+        string "BAD-LENGTH" X'09' rec-count X'09' my-rec-length X'09' my-rec-expected-length
+            X'09' "line is shorter than a fully populated record" into reject-rec
+        write reject-rec
+        add 1 to reject-count
+        add 1 to run-reject-count
+        exit paragraph
+    .
+
+    *> pick apart the second command-line argument into the set of
+    *> destinations this run should push staged records to. with no
+    *> argument at all we default to the local recfile only -- that
+    *> is the one destination with no external service dependency, so
+    *> it is the only safe thing to do automatically.
+    parse-destinations.
+        move spaces to dest-tokens(1) dest-tokens(2) dest-tokens(3) dest-tokens(4)
+        unstring dest-param delimited by "+"
+            into dest-tokens(1) dest-tokens(2) dest-tokens(3) dest-tokens(4)
+
+        if trim(dest-param) equal to spaces
+            set file-enabled to true
+            exit paragraph
+        end-if
+
+        perform varying dest-tok-idx from 1 by 1 until dest-tok-idx > 4
+            evaluate function trim(dest-tokens(dest-tok-idx))
+                when "ALL"
+                    set sqlite-enabled mongo-enabled redis-enabled file-enabled to true
+                when "SQLITE"
+                    set sqlite-enabled to true
+                when "MONGO"
+                    set mongo-enabled to true
+                when "REDIS"
+                    set redis-enabled to true
+                when "FILE"
+                    set file-enabled to true
+                when other
+                    continue
+            end-evaluate
+        end-perform
+        exit paragraph
+    .
+
     display-output.
         display "Record #" space rec-count
         display "Id: " my-id 
@@ -97,14 +452,144 @@ main.
         exit paragraph
     .
 
-    put-to-redis-hash.
+    *> backslash-escape a field for safe use inside a double-quoted
+    *> JSON string or redis-cli command argument: backslash and
+    *> double-quote are the only two characters either format treats
+    *> specially, so escaping just those two is enough to stop an
+    *> embedded quote (or backslash) from closing the string early.
+    *> leaves the (unquoted) result in esc-out(1:esc-out-len).
+    escape-field.
+        move function trim(esc-in) to esc-trimmed
+        move function length(function trim(esc-in)) to esc-trimmed-len
+        move spaces to esc-out
+        move 0 to esc-out-len
+        perform varying esc-char-idx from 1 by 1 until esc-char-idx > esc-trimmed-len
+            move esc-trimmed(esc-char-idx:1) to esc-one-char
+            if esc-one-char equal to '"' or esc-one-char equal to "\"
+                add 1 to esc-out-len
+                move "\" to esc-out(esc-out-len:1)
+            end-if
+            add 1 to esc-out-len
+            move esc-one-char to esc-out(esc-out-len:1)
+        end-perform
+        exit paragraph
+    .
+
+    escape-record-fields.
+        move my-id to esc-in
+        perform escape-field
+        move esc-out to id-e
+        move esc-out-len to id-e-len
+
+        move my-age to esc-in
+        perform escape-field
+        move esc-out to age-e
+        move esc-out-len to age-e-len
+
+        move my-initial to esc-in
+        perform escape-field
+        move esc-out to initial-e
+        move esc-out-len to initial-e-len
+
+        move my-description to esc-in
+        perform escape-field
+        move esc-out to description-e
+        move esc-out-len to description-e-len
+
+        move my-nimbus to esc-in
+        perform escape-field
+        move esc-out to nimbus-e
+        move esc-out-len to nimbus-e-len
+        exit paragraph
+    .
+
+    *> stage a HSET for this record into the redis load file as plain
+    *> text, quoting every argument. redis-cli's own line parser (not
+    *> a shell) tokenizes this file when we replay it with "<", so an
+    *> apostrophe or space in a description can no longer run together
+    *> with the next argument or break the command the way the old
+    *> single-quoted, hand-built "redis-cli hset ..." string did.
+    stage-redis-record.
+        perform escape-record-fields
+        move spaces to redis-stage-rec
+        string "HSET " '"' "cobol." id-e(1:id-e-len) '"' space
+            "age" space '"' age-e(1:age-e-len) '"' space
+            "initial" space '"' initial-e(1:initial-e-len) '"' space
+            "description" space '"' description-e(1:description-e-len) '"' space
+            "nimbus" space '"' nimbus-e(1:nimbus-e-len) '"'
+            delimited by size into redis-stage-rec
+        write redis-stage-rec
+        add 1 to redis-staged-count
+        exit paragraph
+    .
+
+    *> replay everything staged this run in one pass. the command
+    *> line is static -- just redirecting a fixed file name into
+    *> redis-cli -- so there is no field data on the command line at
+    *> all.
+    load-redis-staged-records.
+        if redis-staged-count equal to 0
+            exit paragraph
+        end-if
+
         move spaces to command
-        string "redis-cli hset cobol." my-id space "age" space "'"my-age"'" space "initial" space "'"my-initial"'" space
-            "description" space "'"my-description"'" space "nimbus" space "'"my-nimbus"'" 
-        into command
+        string "redis-cli < redis-stage.txt" delimited by size into command
+        display command
+        call "SYSTEM" using command end-call
+
+        if return-code equal to 0
+            add redis-staged-count to redis-load-count
+            display "redis load OK: " redis-staged-count " record(s) replayed"
+        else
+            add redis-staged-count to redis-fail-count
+            display "*** REDIS LOAD FAILED, return-code " return-code " -- "
+                redis-staged-count " record(s) not confirmed loaded ***"
+        end-if
+        exit paragraph
+    .
+
+    *> one report tying the source extract back to every downstream
+    *> destination this run actually pushed to -- read vs rejected at
+    *> the source, and staged vs confirmed-loaded vs failed at each
+    *> destination -- so a load shortfall shows up here instead of
+    *> only being noticed when the target table comes up short.
+    write-reconciliation-report.
+        open output reconfile
+
+        move spaces to recon-rec
+        string "source: read " rec-count ", rejected " reject-count delimited by size
+            into recon-rec
+        write recon-rec
+
+        if sqlite-enabled
+            move spaces to recon-rec
+            string "sqlite: staged " sqlite-staged-count ", loaded " sqlite-load-count
+                ", failed " sqlite-fail-count delimited by size into recon-rec
+            write recon-rec
+        end-if
+
+        if mongo-enabled
+            move spaces to recon-rec
+            string "mongo: staged " mongo-staged-count ", loaded " mongo-load-count
+                ", failed " mongo-fail-count delimited by size into recon-rec
+            write recon-rec
+        end-if
+
+        if redis-enabled
+            move spaces to recon-rec
+            string "redis: staged " redis-staged-count ", loaded " redis-load-count
+                ", failed " redis-fail-count delimited by size into recon-rec
+            write recon-rec
+        end-if
+
+        if file-enabled
+            move spaces to recon-rec
+            string "file: written " rec-count " record(s) to fixedwidth.rec" delimited by size
+                into recon-rec
+            write recon-rec
+        end-if
 
-		call "SYSTEM" using command	 end-call
-       
+        close reconfile
         exit paragraph
     .
 
@@ -130,31 +615,158 @@ main.
         exit paragraph
     .
 
+    *> a unique key on id turns a duplicate row -- whether from a
+    *> retried bulk import after a crash, or anywhere else -- into a
+    *> reported constraint failure instead of a silent duplicate
     confirm-sqlite-table-exists.
         move spaces to command
-        string "sqlite3 fixedwidth.db ""create table if not exists cobol_norple(id text, age text, initial text, description text, nimbus text)"""
+        string "sqlite3 fixedwidth.db ""create table if not exists cobol_norple(id text primary key, age text, initial text, description text, nimbus text)"""
         into command
         call "SYSTEM" using command end-call
         exit paragraph
     .
 
-    insert-sqlite-record.
+    *> RFC4180-style quoting of a single field: wrap it in double
+    *> quotes and double up any double quote already inside it.
+    *> leaves the result in csv-out(1:csv-out-len). this is the one
+    *> place field data is ever touched before it lands in the stage
+    *> file, so it is the one place we have to get escaping right.
+    csv-quote-field.
+        move function trim(csv-in) to csv-trimmed
+        move function length(function trim(csv-in)) to csv-trimmed-len
+        move spaces to csv-out
+        move 1 to csv-out-len
+        move '"' to csv-out(1:1)
+        perform varying csv-char-idx from 1 by 1 until csv-char-idx > csv-trimmed-len
+            move csv-trimmed(csv-char-idx:1) to csv-one-char
+            add 1 to csv-out-len
+            move csv-one-char to csv-out(csv-out-len:1)
+            if csv-one-char equal to '"'
+                add 1 to csv-out-len
+                move '"' to csv-out(csv-out-len:1)
+            end-if
+        end-perform
+        add 1 to csv-out-len
+        move '"' to csv-out(csv-out-len:1)
+        exit paragraph
+    .
+
+    quote-sqlite-fields.
+        move my-id to csv-in
+        perform csv-quote-field
+        move csv-out to id-q
+        move csv-out-len to id-q-len
+
+        move my-age to csv-in
+        perform csv-quote-field
+        move csv-out to age-q
+        move csv-out-len to age-q-len
+
+        move my-initial to csv-in
+        perform csv-quote-field
+        move csv-out to initial-q
+        move csv-out-len to initial-q-len
+
+        move my-description to csv-in
+        perform csv-quote-field
+        move csv-out to description-q
+        move csv-out-len to description-q-len
+
+        move my-nimbus to csv-in
+        perform csv-quote-field
+        move csv-out to nimbus-q
+        move csv-out-len to nimbus-q-len
+        exit paragraph
+    .
+
+    *> write this record to the sqlite load-staging file as a plain
+    *> CSV line. nothing here ever builds SQL text out of field data
+    *> -- the field data only ever reaches sqlite3 through its own
+    *> csv parser, via ".import", so an apostrophe (or quote, or
+    *> comma) in a description can no longer break or corrupt the
+    *> load the way the old hand-built insert string did.
+    stage-sqlite-record.
+        perform quote-sqlite-fields
+        move spaces to sqlite-stage-rec
+        string id-q(1:id-q-len) "," age-q(1:age-q-len) "," initial-q(1:initial-q-len) ","
+            description-q(1:description-q-len) "," nimbus-q(1:nimbus-q-len)
+            delimited by size into sqlite-stage-rec
+        write sqlite-stage-rec
+        add 1 to sqlite-staged-count
+        exit paragraph
+    .
+
+    *> bulk-load everything staged this run in one shot. the command
+    *> line never contains a byte of field data -- just fixed file
+    *> and table names -- so there is nothing for a hostile or just
+    *> unlucky field value to inject into.
+    load-sqlite-staged-records.
+        if sqlite-staged-count equal to 0
+            exit paragraph
+        end-if
+
+        perform confirm-sqlite-table-exists
+
         move spaces to command
-        string "sqlite3 fixedwidth.db " """insert into cobol_norple(id, age, initial, description, nimbus) values"
-        "('"my-id"','"my-age"','"my-initial"','"trim(my-description)"','"my-nimbus"')"""
-        into command
+        string "sqlite3 fixedwidth.db "
+            ".mode csv" space
+            ".import sqlite-stage.csv cobol_norple"
+            delimited by size into command
         display command
         call "SYSTEM" using command end-call
+
+        if return-code equal to 0
+            add sqlite-staged-count to sqlite-load-count
+            display "sqlite load OK: " sqlite-staged-count " record(s) imported"
+        else
+            add sqlite-staged-count to sqlite-fail-count
+            display "*** SQLITE LOAD FAILED, return-code " return-code " -- "
+                sqlite-staged-count " record(s) not confirmed loaded ***"
+        end-if
+        exit paragraph
+    .
+
+    *> write this record to the mongo load-staging file as one NDJSON
+    *> line. mongoimport parses each line as a standalone document, so
+    *> -- same as the sqlite path -- no field value is ever woven into
+    *> a command or eval string; a quote or brace in a description
+    *> can no longer break out of the old hand-built --eval string.
+    stage-mongo-record.
+        perform escape-record-fields
+        move spaces to mongo-stage-rec
+        string "{" '"' "_id" '"' ":" '"' id-e(1:id-e-len) '"' ","
+            '"' "age" '"' ":" '"' age-e(1:age-e-len) '"' ","
+            '"' "initial" '"' ":" '"' initial-e(1:initial-e-len) '"' ","
+            '"' "description" '"' ":" '"' description-e(1:description-e-len) '"' ","
+            '"' "nimbus" '"' ":" '"' nimbus-e(1:nimbus-e-len) '"' "}"
+            delimited by size into mongo-stage-rec
+        write mongo-stage-rec
+        add 1 to mongo-staged-count
         exit paragraph
     .
 
-    insert-mongodb-record.
+    *> bulk-load everything staged this run in one pass, the same way
+    *> the sqlite side does: a static command line, naming only the
+    *> fixed stage file and collection, never field data.
+    load-mongo-staged-records.
+        if mongo-staged-count equal to 0
+            exit paragraph
+        end-if
+
         move spaces to command
-        string "mongo --quiet --eval 'db.norple.insertOne({_id: """my-id""", age: """my-age""", initial:"""my-initial""","
-        "description:"""trim(my-description)""", nimbus:"""my-nimbus"""})' cobol"
-        into command
+        string "mongoimport --quiet --db cobol --collection norple --file mongo-stage.jsonl"
+            delimited by size into command
         display command
         call "SYSTEM" using command end-call
+
+        if return-code equal to 0
+            add mongo-staged-count to mongo-load-count
+            display "mongo load OK: " mongo-staged-count " record(s) imported"
+        else
+            add mongo-staged-count to mongo-fail-count
+            display "*** MONGO LOAD FAILED, return-code " return-code " -- "
+                mongo-staged-count " record(s) not confirmed loaded ***"
+        end-if
         exit paragraph
     .
 
@@ -164,7 +776,7 @@ main.
             display "recfile does not exist, creating it"
             open output recfile
             move "%rec: cobol_norple" to recfile-rec
-            write recfile-rec 
+            write recfile-rec
         else
             open extend recfile
             display "recfile exists, will append to it"
@@ -172,6 +784,173 @@ main.
     exit paragraph
     .
 
+    *> fixedwidth.rec is an append-only log across every run of this
+    *> job, so without a marker of our own there is no way to tell
+    *> where one run's records end and the next run's begin. stamp a
+    *> start/end pair around every run's output instead.
+    write-recfile-header.
+        move spaces to recfile-rec
+        string "%run-start: " function current-date(1:8) " " function current-date(9:6)
+            " table=cobol_norple" delimited by size into recfile-rec
+        write recfile-rec
+        exit paragraph
+    .
+
+    write-recfile-trailer.
+        move spaces to recfile-rec
+        string "%run-end: " run-rec-count " record(s) read, " run-reject-count " rejected"
+            delimited by size into recfile-rec
+        write recfile-rec
+        exit paragraph
+    .
+
+    load-checkpoint.
+        move 0 to restart-count
+        move 0 to restart-sqlite-staged
+        move 0 to restart-mongo-staged
+        move 0 to restart-redis-staged
+        call "CBL_CHECK_FILE_EXIST" using 'fixedwidth.ckpt', file-info end-call
+        if return-code equal to 0
+            open input checkpointfile
+            read checkpointfile
+                at end
+                    continue
+                not at end
+                    move ckpt-rec-count to restart-count
+                    move ckpt-reject-count to reject-count
+                    move ckpt-sqlite-staged to restart-sqlite-staged
+                    move ckpt-mongo-staged to restart-mongo-staged
+                    move ckpt-redis-staged to restart-redis-staged
+            end-read
+            close checkpointfile
+        end-if
+        exit paragraph
+    .
+
+    *> myfile is line sequential, so the only way back to where a
+    *> prior run left off is to read and discard that many records
+    *> again -- there is no keyed access to skip straight to them.
+    skip-to-checkpoint.
+        move 0 to skip-counter
+        perform until skip-counter greater than or equal to restart-count
+            read myfile
+                at end
+                    exit perform
+                not at end
+                    add 1 to skip-counter
+            end-read
+        end-perform
+        exit paragraph
+    .
+
+    write-checkpoint.
+        open output checkpointfile
+        move rec-count to ckpt-rec-count
+        move reject-count to ckpt-reject-count
+        move sqlite-staged-count to ckpt-sqlite-staged
+        move mongo-staged-count to ckpt-mongo-staged
+        move redis-staged-count to ckpt-redis-staged
+        write checkpoint-rec
+        close checkpointfile
+        exit paragraph
+    .
+
+    clear-checkpoint.
+        call "CBL_DELETE_FILE" using 'fixedwidth.ckpt' end-call
+        exit paragraph
+    .
+
+    *> on restart, each stage file may hold lines written after the
+    *> last checkpoint but before the crash -- copy back only the
+    *> lines that were already accounted for as of that checkpoint
+    *> into a fresh temp file and swap it into place (same
+    *> delete-then-rename swap as load-states-master.cob's atomic
+    *> rebuild), so resuming the read loop can't re-stage (and the
+    *> later bulk load can't re-import) the same record twice.
+    truncate-sqlite-stage.
+        call "CBL_CHECK_FILE_EXIST" using 'sqlite-stage.csv', file-info end-call
+        if return-code not equal to 0
+            exit paragraph
+        end-if
+
+        open input loadstage-sqlite
+        open output loadstage-sqlite-trunc
+        move 0 to trunc-lines-copied
+        perform until trunc-lines-copied >= restart-sqlite-staged
+            read loadstage-sqlite
+                at end
+                    exit perform
+                not at end
+                    move sqlite-stage-rec to sqlite-trunc-rec
+                    write sqlite-trunc-rec
+                    add 1 to trunc-lines-copied
+            end-read
+        end-perform
+        close loadstage-sqlite
+        close loadstage-sqlite-trunc
+
+        call "CBL_DELETE_FILE" using 'sqlite-stage.csv' end-call
+        call "CBL_RENAME_FILE" using 'sqlite-stage.csv.tmp',
+            'sqlite-stage.csv' end-call
+        exit paragraph
+    .
+
+    truncate-mongo-stage.
+        call "CBL_CHECK_FILE_EXIST" using 'mongo-stage.jsonl', file-info end-call
+        if return-code not equal to 0
+            exit paragraph
+        end-if
+
+        open input loadstage-mongo
+        open output loadstage-mongo-trunc
+        move 0 to trunc-lines-copied
+        perform until trunc-lines-copied >= restart-mongo-staged
+            read loadstage-mongo
+                at end
+                    exit perform
+                not at end
+                    move mongo-stage-rec to mongo-trunc-rec
+                    write mongo-trunc-rec
+                    add 1 to trunc-lines-copied
+            end-read
+        end-perform
+        close loadstage-mongo
+        close loadstage-mongo-trunc
+
+        call "CBL_DELETE_FILE" using 'mongo-stage.jsonl' end-call
+        call "CBL_RENAME_FILE" using 'mongo-stage.jsonl.tmp',
+            'mongo-stage.jsonl' end-call
+        exit paragraph
+    .
+
+    truncate-redis-stage.
+        call "CBL_CHECK_FILE_EXIST" using 'redis-stage.txt', file-info end-call
+        if return-code not equal to 0
+            exit paragraph
+        end-if
+
+        open input loadstage-redis
+        open output loadstage-redis-trunc
+        move 0 to trunc-lines-copied
+        perform until trunc-lines-copied >= restart-redis-staged
+            read loadstage-redis
+                at end
+                    exit perform
+                not at end
+                    move redis-stage-rec to redis-trunc-rec
+                    write redis-trunc-rec
+                    add 1 to trunc-lines-copied
+            end-read
+        end-perform
+        close loadstage-redis
+        close loadstage-redis-trunc
+
+        call "CBL_DELETE_FILE" using 'redis-stage.txt' end-call
+        call "CBL_RENAME_FILE" using 'redis-stage.txt.tmp',
+            'redis-stage.txt' end-call
+        exit paragraph
+    .
+
 
 
 
