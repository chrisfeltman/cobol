@@ -0,0 +1,45 @@
+       >>source format is free
+identification division.
+    program-id. counties-lookup.
+
+environment division.
+    input-output section.
+        file-control.
+            select counties
+            assign to './datafiles/counties-lookup.db'
+            organization is indexed
+            access mode is dynamic
+            record key is county-key.
+
+data division.
+    file section.
+
+        fd counties.
+        01 county-rec.
+            05 county-key.
+                10 county-state-code pic X(2).
+                10 county-code pic X(3).
+            05 county-name pic X(30).
+
+    working-storage section.
+        01 user-input pic X(4096).
+
+procedure division.
+
+    main.
+        open input counties
+        accept user-input from argument-value
+        move user-input (1:2) to county-state-code
+        accept user-input from argument-value
+        move user-input (1:3) to county-code
+
+        read counties
+            invalid key
+                move 1 to return-code
+            not invalid key
+                display function trim(county-name) upon stdout
+        end-read
+
+        close counties
+        goback
+    .
