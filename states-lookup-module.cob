@@ -18,18 +18,19 @@ data division.
         fd states is external.
             01 vsam-states-rec.
                 05 state-code pic X(2).
-                05 state-name pic X(20). 
-  
+                05 state-name pic X(20).
+                05 fips-code  pic X(2).
+
     working-storage section.
 
         01 states-table is external.
-            05 states-rec occurs 51 times 
+            05 states-rec occurs 56 times
                 ascending key is state-code
                 indexed by states-idx.
 
                 10 state-code pic X(2).
                 10 state-name pic X(20).
-                10 fips-code  pic X(2).  
+                10 fips-code  pic X(2).
 
 procedure division.
 
@@ -51,6 +52,11 @@ procedure division.
             move "05" to fips-code of states-rec(states-idx)
             set states-idx up by 1
 
+            move "AS" to state-code of states-rec(states-idx)
+            move "American Samoa" to state-name of states-rec(states-idx)
+            move "60" to fips-code of states-rec(states-idx)
+            set states-idx up by 1
+
             move "AZ" to state-code of states-rec(states-idx)
             move "Arizona" to state-name of states-rec(states-idx)
             move "04" to fips-code of states-rec(states-idx)
@@ -91,6 +97,11 @@ procedure division.
             move "13" to fips-code of states-rec(states-idx)
             set states-idx up by 1
 
+            move "GU" to state-code of states-rec(states-idx)
+            move "Guam" to state-name of states-rec(states-idx)
+            move "66" to fips-code of states-rec(states-idx)
+            set states-idx up by 1
+
             move "HI" to state-code of states-rec(states-idx)
             move "Hawaii" to state-name of states-rec(states-idx)
             move "15" to fips-code of states-rec(states-idx)
@@ -160,7 +171,12 @@ procedure division.
             move "Missouri" to state-name of states-rec(states-idx)
             move "29" to fips-code of states-rec(states-idx)
             set states-idx up by 1
-            
+
+
+            move "MP" to state-code of states-rec(states-idx)
+            move "Northern Mariana Islands" to state-name of states-rec(states-idx)
+            move "69" to fips-code of states-rec(states-idx)
+            set states-idx up by 1
 
             move "MS" to state-code of states-rec(states-idx)
             move "Mississippi" to state-name of states-rec(states-idx)
@@ -232,6 +248,11 @@ procedure division.
             move "42" to fips-code of states-rec(states-idx)
             set states-idx up by 1
 
+            move "PR" to state-code of states-rec(states-idx)
+            move "Puerto Rico" to state-name of states-rec(states-idx)
+            move "72" to fips-code of states-rec(states-idx)
+            set states-idx up by 1
+
             move "RI" to state-code of states-rec(states-idx)
             move "Rhode Island" to state-name of states-rec(states-idx)
             move "44" to fips-code of states-rec(states-idx)
@@ -267,6 +288,11 @@ procedure division.
             move "51" to fips-code of states-rec(states-idx)
             set states-idx up by 1
 
+            move "VI" to state-code of states-rec(states-idx)
+            move "U.S. Virgin Islands" to state-name of states-rec(states-idx)
+            move "78" to fips-code of states-rec(states-idx)
+            set states-idx up by 1
+
             move "VT" to state-code of states-rec(states-idx)
             move "Vermont" to state-name of states-rec(states-idx)
             move "50" to fips-code of states-rec(states-idx)
@@ -294,7 +320,7 @@ procedure division.
 
             display "States Table initialized"
             set states-idx to 1
-            perform varying states-idx from 1 by 1 until states-idx is greater than 51
+            perform varying states-idx from 1 by 1 until states-idx is greater than 56
                 display "State code:" space state-code of states-rec(states-idx) space 
                     "Fips code:" space fips-code of states-rec(states-idx) space
                     "State Name:" space state-name of states-rec(states-idx)
@@ -323,30 +349,97 @@ procedure division.
         working-storage section.
 
             01 states-table is external.
-            05 states-rec occurs 51 times 
+            05 states-rec occurs 56 times
                 ascending key is state-code
                 indexed by states-idx.
 
                 10 state-code pic X(2).
                 10 state-name pic X(20).
-                10 fips-code  pic X(2). 
+                10 fips-code  pic X(2).
+
+        01 ws-search-name pic X(20).
+        01 ws-table-name  pic X(20).
+        01 ws-search-len  pic 9(2).
 
         linkage section.
-            
-            01 state-code-param pic X(2). 
-            01 return-value pic X(20).   
-   
+
+            01 state-code-param pic X(2).
+            01 return-value pic X(20).
+
+            01 name-param pic X(20).
+
+            *> one slot per table row, since a partial name (e.g. "New")
+            *> can match as many rows as there are states sharing that
+            *> leading substring
+            01 code-match-table pic X(2) occurs 56 times.
+            01 code-match-count pic 9(2).
+
+            01 fips-return-value pic X(2).
+
     procedure division  using state-code-param, return-value.
 
         move spaces to return-value
         set states-idx to 1
 
         search all states-rec
-            at end 
+            at end
+                continue
+
+            when state-code of states-rec(states-idx) equal to state-code-param
+                move state-name of states-rec(states-idx) to return-value
+        end-search
+        goback
+    .
+
+    *>*************************************************************
+    *> Reverse lookup: state code(s) for a given (possibly partial)
+    *> state name. Matches are case-insensitive; a partial name
+    *> matches when it is a leading substring of the table entry, so
+    *> an ambiguous partial name (e.g. "New") can come back with
+    *> several codes -- every match is returned in code-match-table,
+    *> with code-match-count telling the caller how many of its
+    *> occurrences are populated. No match leaves code-match-count
+    *> at zero and code-match-table blank.
+    *>*************************************************************
+    entry "states-lookup-by-name" using name-param, code-match-table, code-match-count.
+
+        move spaces to code-match-table(1)
+        perform varying states-idx from 2 by 1 until states-idx > 56
+            move spaces to code-match-table(states-idx)
+        end-perform
+        move 0 to code-match-count
+
+        move function upper-case(function trim(name-param)) to ws-search-name
+        move function length(function trim(ws-search-name)) to ws-search-len
+
+        set states-idx to 1
+        perform varying states-idx from 1 by 1 until states-idx > 56
+            move function upper-case(function trim(state-name of states-rec(states-idx))) to ws-table-name
+
+            if ws-search-len > 0
+            and ws-table-name(1:ws-search-len) equal to ws-search-name(1:ws-search-len)
+                add 1 to code-match-count
+                move state-code of states-rec(states-idx) to code-match-table(code-match-count)
+            end-if
+        end-perform
+        goback
+    .
+
+    *>*************************************************************
+    *> FIPS code lookup for a given state code. No match leaves
+    *> fips-return-value blank.
+    *>*************************************************************
+    entry "states-lookup-fips" using state-code-param, fips-return-value.
+
+        move spaces to fips-return-value
+        set states-idx to 1
+
+        search all states-rec
+            at end
                 continue
 
-            when state-code of states-rec(states-idx) equals state-code-param
-                move state-name of states-rec(states-idx) to return-value 
+            when state-code of states-rec(states-idx) equal to state-code-param
+                move fips-code of states-rec(states-idx) to fips-return-value
         end-search
         goback
     .
@@ -375,26 +468,47 @@ environment division.
             fd states is external.
             01 vsam-states-rec.
                 05 state-code pic X(2).
-                05 state-name pic X(20). 
-      
+                05 state-name pic X(20).
+                05 fips-code  pic X(2).
+
         linkage section.
-            
-            01 state-code-param pic X(2). 
-            01 return-value pic X(20).   
-   
+
+            01 state-code-param pic X(2).
+            01 return-value pic X(20).
+
+            01 fips-return-value pic X(2).
+
     procedure division  using state-code-param, return-value.
-   
+
         move state-code-param to state-code of vsam-states-rec
-        
+
         read states
             invalid key
                 move spaces to return-value
             not invalid key
                 move state-name of vsam-states-rec to return-value
         end-read
-      
-        goback    
-            
+
+        goback
+
+    .
+
+    *>*************************************************************
+    *> FIPS code lookup for a given state code, VSAM-backed.
+    *> No match leaves fips-return-value blank.
+    *>*************************************************************
+    entry "states-lookup-vsam-fips" using state-code-param, fips-return-value.
+
+        move state-code-param to state-code of vsam-states-rec
+
+        read states
+            invalid key
+                move spaces to fips-return-value
+            not invalid key
+                move fips-code of vsam-states-rec to fips-return-value
+        end-read
+
+        goback
     .
 
     end program states-lookup-vsam.
