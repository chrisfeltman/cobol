@@ -0,0 +1,88 @@
+       >>source format is free
+identification division.
+    program-id. maintain-names-vsam.
+
+environment division.
+    configuration section.
+        repository.
+            function all intrinsic.
+    input-output section.
+        file-control.
+            select names-vsam
+            assign to './datafiles/names-vsam.dat'
+            organization is indexed
+            access mode is dynamic
+            record key is names-id.
+
+data division.
+    file section.
+
+        fd names-vsam.
+            01 vsam-rec.
+                05 names-id pic 9(10).
+                05 out-name pic X(20).
+
+     working-storage section.
+        01 user-input pic X(4096).
+        01 file-info.
+            05 file-size-in-bytes pic 9(18) comp.
+            05 mod-dd pic 9(2) comp.
+            05 mod-mo pic 9(2) comp.
+            05 mod-yyyy pic 9(4) comp.
+            05 mod-hh pic 9(2) comp.
+            05 mod-mm pic 9(2) comp.
+            05 mod-ss pic 9(2) comp.
+            05 filler pic 9(2) comp.
+
+procedure division.
+
+    main.
+        call "CBL_CHECK_FILE_EXIST" using './datafiles/names-vsam.dat', file-info end-call
+        if return-code equal to 0
+            open i-o names-vsam
+        else
+            open output names-vsam
+        end-if
+
+        accept user-input from argument-value
+        if trim(user-input) is not numeric
+            display "names-id must be numeric" upon stdout
+            move 1 to return-code
+            close names-vsam
+            goback
+        end-if
+        move user-input (1:10) to names-id
+
+        accept user-input from argument-value
+        move user-input (1:20) to out-name
+
+        read names-vsam
+            invalid key
+                perform insert-rec
+            not invalid key
+                perform update-rec
+        end-read
+
+        close names-vsam
+        goback
+    .
+
+    insert-rec.
+        write vsam-rec
+            invalid key
+                display "insert failed for id: " names-id upon stdout
+                move 1 to return-code
+            not invalid key
+                display "inserted id: " names-id upon stdout
+        end-write
+    .
+
+    update-rec.
+        rewrite vsam-rec
+            invalid key
+                display "update failed for id: " names-id upon stdout
+                move 1 to return-code
+            not invalid key
+                display "updated id: " names-id upon stdout
+        end-rewrite
+    .
